@@ -0,0 +1,131 @@
+//LAB6CGB  JOB (ACCTNO),'STUDENT GRADE REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  RUNS THE FULL TERM-END STUDENT GRADE REPORT JOB STREAM:
+//*
+//*    STEP010  SORT THE REGISTRAR'S RAW EXTRACT INTO DEPT/CLASS/
+//*             NAME ORDER SO THE LOAD AND THE REPORT BOTH SEE IT
+//*             IN THE ORDER BKBRK'S CONTROL BREAKS EXPECT.
+//*    STEP020  BKVAL -- EXCEPTION REPORT AGAINST THE SORTED
+//*             EXTRACT.  OPERATOR REVIEWS STUDENTEXC BEFORE
+//*             LETTING THE REST OF THE STREAM PROCEED.
+//*    STEP030  BKLOAD -- (RE)BUILDS THE STUDENT MASTER FROM THE
+//*             SORTED EXTRACT.
+//*    STEP040  BKBRK -- PRINTS THE GRADE REPORT (STUDENTCGB),
+//*             WRITES THE CSV EXTRACT, AND CHECKPOINTS AS IT GOES.
+//*    STEP050  DISTRIBUTE STUDENTCGB TO EACH DEPARTMENT'S OWN
+//*             PRINT DESTINATION INSTEAD OF ONE SHARED QUEUE.
+//*    STEP060  BKTREND -- TERM-OVER-TERM TREND REPORT OFF THE
+//*             HISTORY RECORDS BKBRK JUST APPENDED IN STEP040.
+//*    STEP070  BKRECON -- CHECKS THE REGISTRAR'S CATALOG AGAINST
+//*             THOSE SAME HISTORY RECORDS AND LISTS ANY CLASS
+//*             SECTION THAT NEVER HAD A STUDENT REPORTED.
+//*
+//*  NOTE -- BKVAL SETS A NONZERO RETURN CODE ONLY WHEN ITS EXCEPTION
+//*  REPORT FOUND A PROBLEM WITH THE REGISTRAR'S EXTRACT; BKLOAD AND
+//*  BKBRK NEVER SET RETURN-CODE AT ALL.  SO EVERY COND= BELOW TESTS
+//*  STEP020'S RC, NOT THE IMMEDIATELY PRECEDING STEP'S -- A CLEAN
+//*  BKVAL RUN (RC 0) LETS THE WHOLE REST OF THE STREAM GO; A DIRTY
+//*  ONE (RC 4) BYPASSES LOAD, REPORT, DISTRIBUTION, TREND, AND
+//*  RECONCILIATION UNTIL THE EXTRACT IS FIXED AND RESUBMITTED.
+//*
+//*  NOTE -- BKVAL, BKLOAD, AND BKBRK STILL OPEN THEIR FILES BY THE
+//*  FIXED LOCAL NAME CODED ON EACH PROGRAM'S SELECT/ASSIGN CLAUSE
+//*  (Lab6STUDENT.txt, Lab6STUDENT.idx, Lab6DEPTCLS.txt, AND SO ON),
+//*  NOT BY THE DD NAME THE STEP RUNS UNDER, SO THE DSN/DISP ON EACH
+//*  DD CARD BELOW DOCUMENTS THE DATASET THIS SHOP'S OPERATORS CATALOG
+//*  AND RETAIN FOR THAT STEP -- IT DOES NOT REBIND WHICH FILE THE
+//*  PROGRAM ACTUALLY READS OR WRITES.  BKLOAD RELOADS THE MASTER BY
+//*  KEY REGARDLESS OF INPUT ORDER, SO STEP010'S SORT IS NOT A
+//*  CORRECTNESS REQUIREMENT FOR STEP030 -- IT IS KEPT BECAUSE BKVAL'S
+//*  EXCEPTION REPORT AND BKBRK'S CONTROL-BREAK REPORT ARE BOTH EASIER
+//*  TO REVIEW IN DEPT/CLASS/NAME ORDER.
+//*
+//STEP010  EXEC PGM=SORT
+//SORTIN   DD DSN=LAB6.STUDENT.EXTRACT,DISP=SHR
+//SORTOUT  DD DSN=LAB6.STUDENT.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=41,RECFM=FB,BLKSIZE=4100)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  SORT FIELDS=(1,4,CH,A,5,5,CH,A,10,20,CH,A)
+/*
+//*
+//STEP020  EXEC PGM=BKVAL
+//STUDENT  DD DSN=LAB6.STUDENT.SORTED,DISP=SHR
+//DEPTCLS  DD DSN=LAB6.DEPTCLS,DISP=SHR
+//STUDENTEXC DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=BKLOAD,COND=(4,GE,STEP020)
+//STUDENT  DD DSN=LAB6.STUDENT.SORTED,DISP=SHR
+//STUDMAST DD DSN=LAB6.STUDENT.MASTER,
+//             DISP=(MOD,CATLG,DELETE)
+//*
+//*  BKBRK ACCEPTS THE OPERATOR ID FROM SYSIN AS ITS FIRST LINE ON
+//*  EVERY RUN.  IF THIS STEP IS BEING RESUBMITTED AFTER AN ABEND AND
+//*  LAB6.BKBRK.RESTART HOLDS A CHECKPOINT, BKBRK ALSO PROMPTS FOR A
+//*  Y/N RESUME RESPONSE -- ADD A SECOND SYSIN LINE (Y OR N) WHEN
+//*  RESUBMITTING; A NORMAL, FIRST-TIME RUN NEEDS ONLY THE ONE LINE
+//*  BELOW.
+//STEP040  EXEC PGM=BKBRK,COND=(4,GE,STEP020)
+//STUDMAST DD DSN=LAB6.STUDENT.MASTER,DISP=SHR
+//DEPTCLS  DD DSN=LAB6.DEPTCLS,DISP=SHR
+//RESTART  DD DSN=LAB6.BKBRK.RESTART,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1))
+//STUDENTCGB DD DSN=LAB6.STUDENT.REPORT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(10,5)),
+//             DCB=(LRECL=80,RECFM=FB,BLKSIZE=8000)
+//STUDENTCSV DD DSN=LAB6.STUDENT.CSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=59,RECFM=FB,BLKSIZE=5900)
+//HISTORY  DD DSN=LAB6.BKBRK.HISTORY,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=80,RECFM=FB,BLKSIZE=8000)
+//SYSIN    DD *
+OPERATOR1
+/*
+//*
+//*  STEP050 SPLITS THE COMBINED STUDENTCGB REPORT BY DEPARTMENT AND
+//*  ROUTES EACH DEPARTMENT'S PAGES TO ITS OWN PRINT DESTINATION
+//*  INSTEAD OF ONE SHARED QUEUE.  BKBRK STAMPS THE CURRENT DEPARTMENT
+//*  CODE INTO COLUMNS 77-80 OF EVERY DEPARTMENT HEADER, CLASS HEADER,
+//*  DETAIL, AND GROUP-TOTAL LINE (SEE RL-DEPT-CODE IN LAB6CGB.cbl) SO
+//*  THOSE COLUMNS ARE THE SAME FOR EVERY LINE THAT BELONGS TO ONE
+//*  DEPARTMENT, NOT JUST ITS HEADER LINE.  THE ONE-TIME DATE/PAGE
+//*  BANNER AND THE GRAND TOTAL LINE ARE LEFT BLANK THERE SINCE NEITHER
+//*  BELONGS TO A SINGLE DEPARTMENT, SO THEY DO NOT APPEAR IN ANY
+//*  DEPARTMENT'S MAILBOX.  ADDING A DEPARTMENT HERE IS A MATTER OF
+//*  ADDING AN OUTFIL/OUTPUT PAIR -- NO PROGRAM CHANGE.
+//STEP050  EXEC PGM=SORT,COND=(4,GE,STEP020)
+//SORTIN   DD DSN=LAB6.STUDENT.REPORT,DISP=(OLD,DELETE)
+//COMP     OUTPUT DEST=RMT.COMP.MAILBOX
+//ENGL     OUTPUT DEST=RMT.ENGL.MAILBOX
+//MATH     OUTPUT DEST=RMT.MATH.MAILBOX
+//THEA     OUTPUT DEST=RMT.THEA.MAILBOX
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  OPTION COPY
+  OUTFIL FNAMES=COMP,INCLUDE=(77,4,CH,EQ,C'COMP')
+  OUTFIL FNAMES=ENGL,INCLUDE=(77,4,CH,EQ,C'ENGL')
+  OUTFIL FNAMES=MATH,INCLUDE=(77,4,CH,EQ,C'MATH')
+  OUTFIL FNAMES=THEA,INCLUDE=(77,4,CH,EQ,C'THEA')
+/*
+//COMP     DD SYSOUT=(,),OUTPUT=(*.STEP050.COMP)
+//ENGL     DD SYSOUT=(,),OUTPUT=(*.STEP050.ENGL)
+//MATH     DD SYSOUT=(,),OUTPUT=(*.STEP050.MATH)
+//THEA     DD SYSOUT=(,),OUTPUT=(*.STEP050.THEA)
+//*
+//STEP060  EXEC PGM=BKTREND,COND=(4,GE,STEP020)
+//HISTORY  DD DSN=LAB6.BKBRK.HISTORY,DISP=SHR
+//STUDENTTRD DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=BKRECON,COND=(4,GE,STEP020)
+//DEPTCLS  DD DSN=LAB6.DEPTCLS,DISP=SHR
+//HISTORY  DD DSN=LAB6.BKBRK.HISTORY,DISP=SHR
+//STUDENTNSR DD SYSOUT=*
+//
