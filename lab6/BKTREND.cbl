@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BKTREND.
+       AUTHOR.         GARRETT BURNS.
+      *
+      *    THIS PROGRAM READS THE TERM-OVER-TERM HISTORY FILE
+      *    (Lab6HIST.txt) THAT BKBRK APPENDS TO EVERY RUN AND PRINTS
+      *    A TREND REPORT FOR EACH DEPARTMENT AND CLASS ON IT --
+      *    THIS TERM'S TOTAL STUDENTS AND AVERAGE GRADE ALONGSIDE THE
+      *    LAST FOUR TERMS FOR THAT SAME DEPT/CLASS, WITH THE CHANGE
+      *    FROM ONE TERM TO THE NEXT.  IT RUNS AFTER BKBRK SO THE
+      *    CURRENT TERM'S HISTORY RECORDS ARE ALREADY ON THE FILE.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT HISTORY-FILE
+             ASSIGN TO "Lab6HIST.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT TREND-REPORT-FILE
+               ASSIGN TO PRINTER "STUDENTTRD".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  HISTORY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY HISTREC.
+      *
+       FD  TREND-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  REPORT-LINE                     PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  HF-EOF-FLAG                 PIC X       VALUE ' '.
+               88 NO-MORE-HISTORY                       VALUE 'N'.
+               88 MORE-HISTORY                          VALUE 'Y'.
+           05  WS-FOUND-SW                 PIC X       VALUE 'N'.
+               88 WS-ENTRY-FOUND                        VALUE 'Y'.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC 9      VALUE 1.
+           05  PAGE-NO                     PIC 9(2)   VALUE 0.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+      *
+      *  WS-TERM-DATE-BREAKDOWN UNPACKS A STORED TRD-TERM-DATE (SAME
+      *  YYMMDD LAYOUT AS WS-CURRENT-DATE ABOVE) SO IT CAN BE PRINTED
+      *  AS MM/DD/YY ON THE DETAIL LINE.
+       01  WS-TERM-DATE-BREAKDOWN.
+           05  WS-TERM-YEAR                PIC 99.
+           05  WS-TERM-MONTH               PIC 99.
+           05  WS-TERM-DAY                 PIC 99.
+      *
+       01  WS-CHANGE-FIELDS.
+           05  WS-CHANGE-TOTAL             PIC S9(5)    VALUE +0.
+           05  WS-CHANGE-AVERAGE           PIC S9(3)V99 VALUE +0.
+      *
+      *  TREND-TABLE HOLDS, FOR EVERY DEPT/CLASS COMBINATION FOUND ON
+      *  THE HISTORY FILE, THE LAST (UP TO) FIVE TERMS ON FILE FOR
+      *  THAT COMBINATION -- OLDEST IN SLOT 1, THIS TERM IN THE LAST
+      *  OCCUPIED SLOT.  330-ADD-TERM-TO-ENTRY SHIFTS THE TABLE DOWN
+      *  A SLOT WHENEVER A SIXTH TERM COMES IN FOR THE SAME DEPT/
+      *  CLASS, SO ONLY THE FIVE MOST RECENT TERMS ARE EVER KEPT.
+       01  TREND-TABLE.
+           05  TRD-ENTRY-COUNT             PIC 9(3)   VALUE 0.
+           05  TRD-ENTRY                   OCCURS 200 TIMES
+                                            INDEXED BY TRD-IDX.
+               10  TRD-DEPT-CODE            PIC A(4).
+               10  TRD-CLASS-CODE           PIC X(5).
+               10  TRD-TERM-COUNT           PIC 9      VALUE 0.
+               10  TRD-TERM             OCCURS 5 TIMES
+                                         INDEXED BY TRD-TERM-IDX.
+                   15  TRD-TERM-DATE        PIC 9(6).
+                   15  TRD-TERM-TOTAL       PIC 9(5).
+                   15  TRD-TERM-AVERAGE     PIC 9(3)V99.
+      *
+      ************ OUTPUT AREA ************
+      *
+       01  HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  H1-DATE.
+               10  H1-MONTH                PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(5) VALUE SPACES.
+           05                              PIC X(30) VALUE
+                                    'TERM-OVER-TERM TREND REPORT'.
+           05                              PIC X(5) VALUE 'PAGE'.
+           05  H1-PAGE-NO                  PIC Z9.
+      *
+       01  HEADING-TWO.
+           05                              PIC X(5) VALUE SPACES.
+           05                              PIC X(18) VALUE
+                                               'DEPARTMENT CODE '.
+           05  H2-DEPT-CODE                PIC A(4).
+           05                              PIC X(5) VALUE SPACES.
+           05                              PIC X(12) VALUE
+                                              'CLASS CODE  '.
+           05  H2-CLASS-CODE               PIC X(5).
+      *
+       01  HEADING-THREE.
+           05                              PIC X(10) VALUE SPACES.
+           05                              PIC X(10) VALUE
+                                               'TERM DATE'.
+           05                              PIC X(9) VALUE SPACES.
+           05                              PIC X(5) VALUE 'TOTAL'.
+           05                              PIC X(8) VALUE SPACES.
+           05                              PIC X(7) VALUE 'AVERAGE'.
+           05                              PIC X(6) VALUE SPACES.
+           05                              PIC X(6) VALUE 'CHANGE'.
+      *
+       01  TREND-DETAIL-LINE.
+           05                              PIC X(10) VALUE SPACES.
+           05  TDL-DATE.
+               10  TDL-MONTH               PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  TDL-DAY                 PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  TDL-YEAR                PIC 99.
+           05                              PIC X(8) VALUE SPACES.
+           05  TDL-TOTAL                   PIC ZZZZ9.
+           05                              PIC X(5) VALUE SPACES.
+           05  TDL-AVERAGE                 PIC ZZZ9.99.
+           05                              PIC X(3) VALUE SPACES.
+           05  TDL-CHANGE-TOTAL            PIC +ZZZZ9.
+           05                              PIC X(2) VALUE SPACES.
+           05  TDL-CHANGE-AVERAGE          PIC +ZZ9.99.
+      *
+       PROCEDURE DIVISION.
+      *
+       100-PRINT-TREND-REPORT.
+
+           PERFORM 200-HSKPING-ROUTINE
+           PERFORM 300-BUILD-TREND-TABLE
+           PERFORM 400-PRINT-TREND-TABLE
+           PERFORM 900-FINAL-ROUTINE
+
+       .
+       200-HSKPING-ROUTINE.
+
+           OPEN INPUT  HISTORY-FILE
+           OPEN OUTPUT TREND-REPORT-FILE
+
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+
+           PERFORM 410-REPORT-HEADING
+       .
+      *
+      *  300-BUILD-TREND-TABLE READS EVERY HISTORY RECORD ON FILE AND
+      *  FILES IT UNDER ITS DEPT/CLASS COMBINATION IN TREND-TABLE.
+       300-BUILD-TREND-TABLE.
+
+           PERFORM UNTIL NO-MORE-HISTORY
+               READ HISTORY-FILE
+                   AT END
+                       MOVE 'N' TO HF-EOF-FLAG
+                   NOT AT END
+                       PERFORM 310-STORE-HISTORY-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE HISTORY-FILE
+       .
+      *
+       310-STORE-HISTORY-RECORD.
+
+           PERFORM 320-FIND-OR-ADD-ENTRY
+           PERFORM 330-ADD-TERM-TO-ENTRY
+       .
+      *
+      *  320-FIND-OR-ADD-ENTRY SEARCHES TREND-TABLE FOR THIS RECORD'S
+      *  DEPT/CLASS COMBINATION (A DEPARTMENT-LEVEL RECORD'S CLASS
+      *  CODE IS SPACES, WHICH IS ITS OWN COMBINATION) AND ADDS A NEW
+      *  ENTRY THE FIRST TIME THAT COMBINATION IS SEEN.  TRD-IDX IS
+      *  LEFT POINTING AT THE ENTRY EITHER WAY.
+       320-FIND-OR-ADD-ENTRY.
+
+           MOVE 'N' TO WS-FOUND-SW
+           SET TRD-IDX TO 1
+           SEARCH TRD-ENTRY
+               AT END
+                   MOVE 'N' TO WS-FOUND-SW
+               WHEN TRD-DEPT-CODE (TRD-IDX) = HR-DEPT-CODE
+                AND TRD-CLASS-CODE (TRD-IDX) = HR-CLASS-CODE
+                   MOVE 'Y' TO WS-FOUND-SW
+           END-SEARCH
+
+           IF NOT WS-ENTRY-FOUND
+               ADD 1 TO TRD-ENTRY-COUNT
+               SET TRD-IDX TO TRD-ENTRY-COUNT
+               MOVE HR-DEPT-CODE TO TRD-DEPT-CODE (TRD-IDX)
+               MOVE HR-CLASS-CODE TO TRD-CLASS-CODE (TRD-IDX)
+               MOVE 0 TO TRD-TERM-COUNT (TRD-IDX)
+           END-IF
+       .
+      *
+      *  330-ADD-TERM-TO-ENTRY FILES THE INCOMING TERM IN THE NEXT
+      *  OPEN SLOT FOR THIS ENTRY, OR, ONCE ALL FIVE SLOTS ARE FULL,
+      *  SHIFTS THE TABLE DOWN A SLOT AND FILES IT IN SLOT 5 SO THE
+      *  OLDEST TERM ON RECORD IS THE ONE DROPPED.  IF THE LAST SLOT
+      *  FILED ALREADY CARRIES TODAY'S DATE, THIS IS A REPRINT OF A
+      *  RUN ALREADY ON FILE (BKBRK APPENDS A FRESH HISTORY RECORD ON
+      *  EVERY RUN, REPRINT OR NOT) -- OVERWRITE THAT SLOT INSTEAD OF
+      *  FILING A SECOND "TERM" FOR THE SAME DAY, OR A SAME-DAY
+      *  REPRINT WOULD BUMP A GENUINE OLDER TERM OUT OF THE WINDOW AND
+      *  SHOW UP AS A BOGUS ZERO-CHANGE TERM OF ITS OWN.
+       330-ADD-TERM-TO-ENTRY.
+
+           IF TRD-TERM-COUNT (TRD-IDX) > 0
+              AND TRD-TERM-DATE (TRD-IDX, TRD-TERM-COUNT (TRD-IDX))
+                  = HR-RUN-DATE
+               SET TRD-TERM-IDX TO TRD-TERM-COUNT (TRD-IDX)
+           ELSE
+               IF TRD-TERM-COUNT (TRD-IDX) < 5
+                   ADD 1 TO TRD-TERM-COUNT (TRD-IDX)
+                   SET TRD-TERM-IDX TO TRD-TERM-COUNT (TRD-IDX)
+               ELSE
+                   PERFORM 340-SHIFT-TERMS-DOWN
+                   SET TRD-TERM-IDX TO 5
+               END-IF
+           END-IF
+
+           MOVE HR-RUN-DATE TO
+                TRD-TERM-DATE (TRD-IDX, TRD-TERM-IDX)
+           MOVE HR-TOTAL-STUDENTS TO
+                TRD-TERM-TOTAL (TRD-IDX, TRD-TERM-IDX)
+           MOVE HR-AVERAGE-GRADE TO
+                TRD-TERM-AVERAGE (TRD-IDX, TRD-TERM-IDX)
+       .
+      *
+       340-SHIFT-TERMS-DOWN.
+
+           PERFORM VARYING TRD-TERM-IDX FROM 1 BY 1
+                   UNTIL TRD-TERM-IDX > 4
+               MOVE TRD-TERM-DATE (TRD-IDX, TRD-TERM-IDX + 1)
+                 TO TRD-TERM-DATE (TRD-IDX, TRD-TERM-IDX)
+               MOVE TRD-TERM-TOTAL (TRD-IDX, TRD-TERM-IDX + 1)
+                 TO TRD-TERM-TOTAL (TRD-IDX, TRD-TERM-IDX)
+               MOVE TRD-TERM-AVERAGE (TRD-IDX, TRD-TERM-IDX + 1)
+                 TO TRD-TERM-AVERAGE (TRD-IDX, TRD-TERM-IDX)
+           END-PERFORM
+       .
+      *
+       400-PRINT-TREND-TABLE.
+
+           IF TRD-ENTRY-COUNT = 0
+               DISPLAY 'BKTREND - NO HISTORY RECORDS ON FILE'
+           ELSE
+               PERFORM VARYING TRD-IDX FROM 1 BY 1
+                       UNTIL TRD-IDX > TRD-ENTRY-COUNT
+                   PERFORM 420-PRINT-ONE-ENTRY
+               END-PERFORM
+           END-IF
+       .
+      *
+       420-PRINT-ONE-ENTRY.
+
+           MOVE TRD-DEPT-CODE (TRD-IDX) TO H2-DEPT-CODE
+           MOVE TRD-CLASS-CODE (TRD-IDX) TO H2-CLASS-CODE
+           MOVE 3 TO PROPER-SPACING
+           MOVE HEADING-TWO TO REPORT-LINE
+           PERFORM 600-WRITE-A-LINE
+
+           MOVE 2 TO PROPER-SPACING
+           MOVE HEADING-THREE TO REPORT-LINE
+           PERFORM 600-WRITE-A-LINE
+
+           PERFORM VARYING TRD-TERM-IDX FROM 1 BY 1
+                   UNTIL TRD-TERM-IDX > TRD-TERM-COUNT (TRD-IDX)
+               PERFORM 430-PRINT-ONE-TERM-LINE
+           END-PERFORM
+       .
+      *
+      *  430-PRINT-ONE-TERM-LINE PRINTS ONE STORED TERM'S TOTAL AND
+      *  AVERAGE GRADE, AND, FOR EVERY TERM AFTER THE OLDEST ONE ON
+      *  DISPLAY, THE CHANGE FROM THE TERM PRINTED JUST ABOVE IT.
+       430-PRINT-ONE-TERM-LINE.
+
+           MOVE TRD-TERM-DATE (TRD-IDX, TRD-TERM-IDX) TO
+                WS-TERM-DATE-BREAKDOWN
+           MOVE WS-TERM-MONTH TO TDL-MONTH
+           MOVE WS-TERM-DAY TO TDL-DAY
+           MOVE WS-TERM-YEAR TO TDL-YEAR
+           MOVE TRD-TERM-TOTAL (TRD-IDX, TRD-TERM-IDX) TO TDL-TOTAL
+           MOVE TRD-TERM-AVERAGE (TRD-IDX, TRD-TERM-IDX)
+                TO TDL-AVERAGE
+
+           IF TRD-TERM-IDX > 1
+               SUBTRACT TRD-TERM-TOTAL (TRD-IDX, TRD-TERM-IDX - 1)
+                   FROM TRD-TERM-TOTAL (TRD-IDX, TRD-TERM-IDX)
+                   GIVING WS-CHANGE-TOTAL
+               SUBTRACT TRD-TERM-AVERAGE (TRD-IDX, TRD-TERM-IDX - 1)
+                   FROM TRD-TERM-AVERAGE (TRD-IDX, TRD-TERM-IDX)
+                   GIVING WS-CHANGE-AVERAGE
+               MOVE WS-CHANGE-TOTAL TO TDL-CHANGE-TOTAL
+               MOVE WS-CHANGE-AVERAGE TO TDL-CHANGE-AVERAGE
+           ELSE
+               MOVE ZEROS TO TDL-CHANGE-TOTAL
+               MOVE ZEROS TO TDL-CHANGE-AVERAGE
+           END-IF
+
+           MOVE 1 TO PROPER-SPACING
+           MOVE TREND-DETAIL-LINE TO REPORT-LINE
+           PERFORM 600-WRITE-A-LINE
+       .
+      *
+       600-WRITE-A-LINE.
+           WRITE REPORT-LINE
+               AFTER ADVANCING PROPER-SPACING
+           .
+      *
+       410-REPORT-HEADING.
+
+           ADD 1 TO PAGE-NO
+           MOVE PAGE-NO TO H1-PAGE-NO
+           MOVE HEADING-ONE TO REPORT-LINE
+           WRITE REPORT-LINE
+               AFTER ADVANCING PAGE
+           MOVE 2 TO PROPER-SPACING
+       .
+      *
+       900-FINAL-ROUTINE.
+
+           CLOSE TREND-REPORT-FILE
+           STOP RUN
+       .
