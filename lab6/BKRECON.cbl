@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BKRECON.
+       AUTHOR.         GARRETT BURNS.
+      *
+      *    THIS PROGRAM RUNS AFTER BKBRK.  IT READS THE REGISTRAR'S
+      *    DEPT/CLASS CONTROL FILE (Lab6DEPTCLS.txt) -- EVERY CLASS
+      *    SECTION THE CATALOG SAYS SHOULD EXIST THIS TERM -- AND
+      *    CHECKS EACH ONE OFF AGAINST THE CLASS-LEVEL HISTORY
+      *    RECORDS BKBRK JUST APPENDED TO Lab6HIST.txt.  A CATALOG
+      *    CLASS WITH NO MATCHING HISTORY RECORD FOR TODAY'S RUN
+      *    NEVER HAD A STUDENT REPORTED AGAINST IT -- A ZERO-
+      *    ENROLLMENT SECTION -- AND GETS LISTED ON STUDENTNSR.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT DEPT-CLASS-FILE
+             ASSIGN TO "Lab6DEPTCLS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT HISTORY-FILE
+             ASSIGN TO "Lab6HIST.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO PRINTER "STUDENTNSR".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  DEPT-CLASS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY DEPTCLS.
+      *
+       FD  HISTORY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY HISTREC.
+      *
+       FD  RECON-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  REPORT-LINE                     PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  DCF-EOF-FLAG                PIC X       VALUE ' '.
+               88 NO-MORE-DEPT-CLASS                    VALUE 'N'.
+           05  HF-EOF-FLAG                 PIC X       VALUE ' '.
+               88 NO-MORE-HISTORY                       VALUE 'N'.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC 9      VALUE 1.
+           05  PAGE-NO                     PIC 9(2)   VALUE 0.
+           05  WS-MISSING-COUNT            PIC 9(5)   VALUE 0.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+      *
+      *  RECON-TABLE HOLDS EVERY DEPT/CLASS COMBINATION ON THE
+      *  REGISTRAR'S CATALOG.  RCT-REPORTED-SW STARTS 'N' FOR EVERY
+      *  ENTRY AND IS FLIPPED TO 'Y' THE FIRST TIME A MATCHING
+      *  CLASS-LEVEL HISTORY RECORD FOR TODAY'S RUN IS SEEN.  WHATEVER
+      *  IS STILL 'N' AFTER THE HISTORY FILE HAS BEEN READ NEVER HAD A
+      *  STUDENT REPORTED AGAINST IT THIS TERM.
+       01  RECON-TABLE.
+           05  RCT-ENTRY-COUNT             PIC 9(3)   VALUE 0.
+           05  RCT-ENTRY                   OCCURS 200 TIMES
+                                            INDEXED BY RCT-IDX.
+               10  RCT-DEPT-CODE            PIC A(4).
+               10  RCT-CLASS-CODE           PIC X(5).
+               10  RCT-REPORTED-SW          PIC X      VALUE 'N'.
+                   88 RCT-REPORTED                      VALUE 'Y'.
+      *
+      ************ OUTPUT AREA ************
+      *
+       01  HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  H1-DATE.
+               10  H1-MONTH                PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(6) VALUE SPACES.
+           05                              PIC X(35) VALUE
+                          'CATALOG CLASS RECONCILIATION REPORT'.
+           05                              PIC X(4) VALUE SPACES.
+           05                              PIC X(5) VALUE 'PAGE'.
+           05  H1-PAGE-NO                  PIC Z9.
+      *
+       01  HEADING-TWO.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(5)  VALUE 'DEPT '.
+           05                              PIC X(6)  VALUE 'CLASS '.
+           05                              PIC X(40) VALUE
+                                                'STATUS'.
+      *
+       01  MISSING-LINE.
+           05                              PIC X(7)  VALUE SPACES.
+           05  ML-DEPT-CODE                PIC X(5).
+           05  ML-CLASS-CODE               PIC X(6).
+           05                              PIC X(40) VALUE
+                          'NO STUDENTS REPORTED THIS TERM'.
+      *
+       01  NO-MISSING-LINE.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(53) VALUE
+                'ALL CATALOG CLASSES HAD STUDENTS REPORTED THIS TERM'.
+      *
+       01  MISSING-TOTAL-LINE.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(36) VALUE
+                           'TOTAL ZERO-ENROLLMENT CLASSES IS '.
+           05  MTL-TOTAL                   PIC ZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       100-PRINT-RECONCILIATION-REPORT.
+
+           PERFORM 200-HSKPING-ROUTINE
+           PERFORM 300-MARK-REPORTED-CLASSES
+           PERFORM 500-PRINT-MISSING-CLASSES
+           PERFORM 900-FINAL-ROUTINE
+
+       .
+       200-HSKPING-ROUTINE.
+
+           OPEN INPUT  DEPT-CLASS-FILE
+                INPUT  HISTORY-FILE
+                OUTPUT RECON-REPORT-FILE
+
+           PERFORM 250-LOAD-CATALOG-TABLE
+
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+
+           PERFORM 400-REPORT-HEADING
+       .
+      *
+       250-LOAD-CATALOG-TABLE.
+
+           PERFORM UNTIL NO-MORE-DEPT-CLASS
+               READ DEPT-CLASS-FILE
+                   AT END
+                       MOVE 'N' TO DCF-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO RCT-ENTRY-COUNT
+                       MOVE DCR-DEPT-CODE TO
+                            RCT-DEPT-CODE (RCT-ENTRY-COUNT)
+                       MOVE DCR-CLASS-CODE TO
+                            RCT-CLASS-CODE (RCT-ENTRY-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE DEPT-CLASS-FILE
+       .
+      *
+      *  300-MARK-REPORTED-CLASSES READS THE WHOLE HISTORY FILE AND
+      *  CHECKS OFF EVERY CATALOG ENTRY A CLASS-LEVEL RECORD FOR
+      *  TODAY'S RUN MATCHES.  DEPARTMENT-LEVEL RECORDS AND ANY PRIOR
+      *  TERM'S RECORDS ARE SKIPPED -- ONLY TODAY'S CLASS RECORDS SAY
+      *  ANYTHING ABOUT WHO BKBRK JUST REPORTED.
+       300-MARK-REPORTED-CLASSES.
+
+           PERFORM UNTIL NO-MORE-HISTORY
+               READ HISTORY-FILE
+                   AT END
+                       MOVE 'N' TO HF-EOF-FLAG
+                   NOT AT END
+                       IF HR-LEVEL-CLASS
+                          AND HR-RUN-DATE = WS-CURRENT-DATE
+                           PERFORM 310-MARK-ONE-HISTORY-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE HISTORY-FILE
+       .
+      *
+       310-MARK-ONE-HISTORY-RECORD.
+
+           SET RCT-IDX TO 1
+           SEARCH RCT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN RCT-DEPT-CODE (RCT-IDX) = HR-DEPT-CODE
+                AND RCT-CLASS-CODE (RCT-IDX) = HR-CLASS-CODE
+                   MOVE 'Y' TO RCT-REPORTED-SW (RCT-IDX)
+           END-SEARCH
+       .
+      *
+       400-REPORT-HEADING.
+
+           ADD 1 TO PAGE-NO
+           MOVE PAGE-NO TO H1-PAGE-NO
+           WRITE REPORT-LINE FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM HEADING-TWO
+               AFTER ADVANCING 2 LINES
+           MOVE 1 TO PROPER-SPACING
+       .
+      *
+      *  500-PRINT-MISSING-CLASSES LISTS EVERY CATALOG ENTRY STILL
+      *  UNREPORTED AFTER THE WHOLE HISTORY FILE HAS BEEN READ.
+       500-PRINT-MISSING-CLASSES.
+
+           PERFORM VARYING RCT-IDX FROM 1 BY 1
+                   UNTIL RCT-IDX > RCT-ENTRY-COUNT
+               IF NOT RCT-REPORTED (RCT-IDX)
+                   PERFORM 510-PRINT-ONE-MISSING-CLASS
+               END-IF
+           END-PERFORM
+
+           IF WS-MISSING-COUNT = 0
+               WRITE REPORT-LINE FROM NO-MISSING-LINE
+                   AFTER ADVANCING PROPER-SPACING
+           ELSE
+               MOVE WS-MISSING-COUNT TO MTL-TOTAL
+               WRITE REPORT-LINE FROM MISSING-TOTAL-LINE
+                   AFTER ADVANCING PROPER-SPACING
+           END-IF
+       .
+      *
+       510-PRINT-ONE-MISSING-CLASS.
+
+           ADD 1 TO WS-MISSING-COUNT
+           MOVE RCT-DEPT-CODE (RCT-IDX) TO ML-DEPT-CODE
+           MOVE RCT-CLASS-CODE (RCT-IDX) TO ML-CLASS-CODE
+           WRITE REPORT-LINE FROM MISSING-LINE
+               AFTER ADVANCING PROPER-SPACING
+           MOVE 1 TO PROPER-SPACING
+       .
+      *
+       900-FINAL-ROUTINE.
+
+           CLOSE RECON-REPORT-FILE
+           STOP RUN
+       .
