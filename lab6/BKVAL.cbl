@@ -0,0 +1,309 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BKVAL.
+       AUTHOR.         GARRETT BURNS.
+      *
+      *    THIS PROGRAM RUNS AHEAD OF BKBRK.  IT READS THE SAME
+      *    STUDENT FILE BKBRK READS AND KICKS OUT AN EXCEPTION
+      *    LISTING FOR ANYTHING BKBRK WOULD OTHERWISE PRINT AS IF
+      *    IT WERE GOOD DATA -- A DEPT CODE NOT ON THE REGISTRAR'S
+      *    CONTROL FILE, A TEST SCORE OUTSIDE 000-100, A BLANK
+      *    STUDENT NAME, OR THE SAME STUDENT APPEARING TWICE IN THE
+      *    SAME CLASS.  THE REGISTRAR CLEANS UP Lab6STUDENT.txt
+      *    BEFORE BKBRK BURNS A PRINT RUN ON IT.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT STUDENT-FILE
+             ASSIGN TO "Lab6STUDENT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT DEPT-CLASS-FILE
+             ASSIGN TO "Lab6DEPTCLS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO PRINTER "STUDENTEXC".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD STUDENT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY STUDREC.
+      *
+       FD  DEPT-CLASS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY DEPTCLS.
+      *
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  REPORT-LINE                     PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+               88 MORE-RECORDS                         VALUE 'Y'.
+           05  DCF-EOF-FLAG                PIC X       VALUE ' '.
+               88 NO-MORE-DEPT-CLASS                   VALUE 'N'.
+           05  WS-DEPT-FOUND-SW            PIC X       VALUE 'N'.
+               88 WS-DEPT-FOUND                        VALUE 'Y'.
+           05  WS-DUP-FOUND-SW             PIC X       VALUE 'N'.
+               88 WS-DUP-FOUND                          VALUE 'Y'.
+      *
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC 9      VALUE 1.
+           05  SUB                         PIC 9(2)   VALUE 0.
+           05  PAGE-NO                     PIC 9(2)   VALUE 0.
+           05  WS-EXCEPTION-COUNT          PIC 9(5)   VALUE 0.
+      *
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+      *
+      *  WS-DEPT-TABLE HOLDS THE DISTINCT DEPARTMENT CODES FROM THE
+      *  REGISTRAR'S CONTROL FILE, USED TO CATCH AN SR-DEPT-CODE THAT
+      *  DOES NOT BELONG TO ANY DEPARTMENT AT ALL.
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-COUNT                PIC 9(3)  VALUE 0.
+           05  WS-DEPT-ENTRY                OCCURS 200 TIMES
+                                             INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-CODE              PIC A(4).
+      *
+      *  WS-SEEN-TABLE HOLDS EVERY DEPT/CLASS/NAME ALREADY READ THIS
+      *  RUN SO A DUPLICATE STUDENT IN THE SAME CLASS CAN BE CAUGHT
+      *  NO MATTER HOW FAR APART THE TWO RECORDS ARE IN THE FILE.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-COUNT                PIC 9(5)  VALUE 0.
+           05  WS-SEEN-ENTRY                OCCURS 2000 TIMES
+                                             INDEXED BY WS-SEEN-IDX.
+               10  WS-SEEN-DEPT              PIC A(4).
+               10  WS-SEEN-CLASS             PIC X(5).
+               10  WS-SEEN-NAME              PIC X(20).
+      *
+      ************ OUTPUT AREA ************
+      *
+       01  HEADING-ONE.
+           05                              PIC X(6) VALUE 'DATE:'.
+           05  H1-DATE.
+               10  H1-MONTH                PIC Z9.
+               10                          PIC X    VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(25) VALUE
+                                           'STUDENT EXCEPTION REPORT'.
+           05                              PIC X(13) VALUE SPACES.
+           05                              PIC X(5) VALUE 'PAGE'.
+           05  H1-PAGE-NO                  PIC Z9.
+      *
+       01  HEADING-TWO.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(5)  VALUE 'DEPT '.
+           05                              PIC X(6)  VALUE 'CLASS '.
+           05                              PIC X(21) VALUE 'NAME'.
+           05                              PIC X(40) VALUE
+                                                'EXCEPTION'.
+      *
+       01  EXCEPTION-LINE.
+           05                              PIC X(7)  VALUE SPACES.
+           05  EL-DEPT-CODE                PIC X(5).
+           05  EL-CLASS-CODE               PIC X(6).
+           05  EL-NAME                     PIC X(21).
+           05  EL-REASON                   PIC X(40).
+      *
+       01  NO-EXCEPTIONS-LINE.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(40) VALUE
+                               'NO EXCEPTIONS FOUND -- FILE IS CLEAN'.
+      *
+       01  EXCEPTION-TOTAL-LINE.
+           05                              PIC X(7) VALUE SPACES.
+           05                              PIC X(32) VALUE
+                                   'TOTAL EXCEPTIONS REPORTED IS '.
+           05  ETL-TOTAL                   PIC ZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       100-VALIDATE-STUDENT-FILE.
+
+           PERFORM 200-HSKPING-ROUTINE
+           PERFORM 300-READ-STUDENT-FILE
+           PERFORM 900-FINAL-ROUTINE
+
+       .
+       200-HSKPING-ROUTINE.
+
+           OPEN INPUT  STUDENT-FILE
+                OUTPUT EXCEPTION-REPORT-FILE
+           PERFORM 250-LOAD-DEPT-TABLE
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+           PERFORM 400-REPORT-HEADING
+       .
+      *
+       250-LOAD-DEPT-TABLE.
+
+           OPEN INPUT DEPT-CLASS-FILE
+           PERFORM UNTIL NO-MORE-DEPT-CLASS
+               READ DEPT-CLASS-FILE
+                   AT END
+                       MOVE 'N' TO DCF-EOF-FLAG
+                   NOT AT END
+                       PERFORM 260-ADD-DEPT-IF-NEW
+               END-READ
+           END-PERFORM
+           CLOSE DEPT-CLASS-FILE
+       .
+      *
+       260-ADD-DEPT-IF-NEW.
+
+           SET WS-DEPT-IDX TO 1
+           MOVE 'N' TO WS-DEPT-FOUND-SW
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   MOVE 'N' TO WS-DEPT-FOUND-SW
+               WHEN WS-DEPT-CODE (WS-DEPT-IDX) = DCR-DEPT-CODE
+                   MOVE 'Y' TO WS-DEPT-FOUND-SW
+           END-SEARCH
+
+           IF NOT WS-DEPT-FOUND
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE DCR-DEPT-CODE TO WS-DEPT-CODE (WS-DEPT-COUNT)
+           END-IF
+       .
+      *
+       300-READ-STUDENT-FILE.
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ STUDENT-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 500-VALIDATE-STUDENT-RECORD
+               END-READ
+           END-PERFORM
+
+       .
+      *
+       400-REPORT-HEADING.
+           ADD 1 TO PAGE-NO
+           MOVE PAGE-NO TO H1-PAGE-NO
+           WRITE REPORT-LINE FROM HEADING-ONE
+               AFTER ADVANCING PAGE
+           WRITE REPORT-LINE FROM HEADING-TWO
+               AFTER ADVANCING 2 LINES
+           MOVE 1 TO PROPER-SPACING
+       .
+      *
+      *  500-VALIDATE-STUDENT-RECORD RUNS EVERY CHECK AGAINST THE
+      *  CURRENT RECORD.  A RECORD CAN FAIL MORE THAN ONE CHECK, SO
+      *  EACH CHECK IS INDEPENDENT RATHER THAN AN EVALUATE.
+       500-VALIDATE-STUDENT-RECORD.
+
+           IF SR-NAME = SPACES
+               MOVE 'BLANK STUDENT NAME' TO EL-REASON
+               PERFORM 600-WRITE-EXCEPTION
+           END-IF
+
+           SET WS-DEPT-IDX TO 1
+           MOVE 'N' TO WS-DEPT-FOUND-SW
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   MOVE 'N' TO WS-DEPT-FOUND-SW
+               WHEN WS-DEPT-CODE (WS-DEPT-IDX) = SR-DEPT-CODE
+                   MOVE 'Y' TO WS-DEPT-FOUND-SW
+           END-SEARCH
+           IF NOT WS-DEPT-FOUND
+               MOVE 'INVALID DEPARTMENT CODE' TO EL-REASON
+               PERFORM 600-WRITE-EXCEPTION
+           END-IF
+
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 4
+               IF TS-SCORE (SUB) > 100
+                   MOVE 'TEST SCORE OUT OF 000-100 RANGE' TO
+                        EL-REASON
+                   PERFORM 600-WRITE-EXCEPTION
+               END-IF
+           END-PERFORM
+
+           PERFORM 550-CHECK-FOR-DUPLICATE
+           PERFORM 580-REMEMBER-STUDENT
+
+       .
+      *
+       550-CHECK-FOR-DUPLICATE.
+
+           MOVE 'N' TO WS-DUP-FOUND-SW
+           SET WS-SEEN-IDX TO 1
+           SEARCH WS-SEEN-ENTRY
+               AT END
+                   MOVE 'N' TO WS-DUP-FOUND-SW
+               WHEN WS-SEEN-DEPT  (WS-SEEN-IDX) = SR-DEPT-CODE
+                AND WS-SEEN-CLASS (WS-SEEN-IDX) = SR-CLASS-CODE
+                AND WS-SEEN-NAME  (WS-SEEN-IDX) = SR-NAME
+                   MOVE 'Y' TO WS-DUP-FOUND-SW
+           END-SEARCH
+
+           IF WS-DUP-FOUND
+               MOVE 'DUPLICATE STUDENT IN SAME CLASS' TO EL-REASON
+               PERFORM 600-WRITE-EXCEPTION
+           END-IF
+       .
+      *
+       580-REMEMBER-STUDENT.
+
+           IF WS-SEEN-COUNT < 2000
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE SR-DEPT-CODE TO WS-SEEN-DEPT (WS-SEEN-COUNT)
+               MOVE SR-CLASS-CODE TO WS-SEEN-CLASS (WS-SEEN-COUNT)
+               MOVE SR-NAME TO WS-SEEN-NAME (WS-SEEN-COUNT)
+           END-IF
+       .
+      *
+       600-WRITE-EXCEPTION.
+
+           MOVE SR-DEPT-CODE TO EL-DEPT-CODE
+           MOVE SR-CLASS-CODE TO EL-CLASS-CODE
+           MOVE SR-NAME TO EL-NAME
+           MOVE EXCEPTION-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+               AFTER ADVANCING PROPER-SPACING
+           MOVE 1 TO PROPER-SPACING
+           ADD 1 TO WS-EXCEPTION-COUNT
+       .
+      *
+       900-FINAL-ROUTINE.
+
+           IF WS-EXCEPTION-COUNT = 0
+               MOVE NO-EXCEPTIONS-LINE TO REPORT-LINE
+               MOVE 2 TO PROPER-SPACING
+               WRITE REPORT-LINE
+                   AFTER ADVANCING PROPER-SPACING
+           ELSE
+               MOVE WS-EXCEPTION-COUNT TO ETL-TOTAL
+               MOVE EXCEPTION-TOTAL-LINE TO REPORT-LINE
+               MOVE 2 TO PROPER-SPACING
+               WRITE REPORT-LINE
+                   AFTER ADVANCING PROPER-SPACING
+      *  A NONZERO EXCEPTION COUNT SETS A NONZERO RETURN CODE SO THE
+      *  JOB STREAM'S COND CLAUSES CAN BYPASS BKLOAD/BKBRK AND THE
+      *  REST OF THE RUN UNTIL THE REGISTRAR'S EXTRACT IS CLEAN.
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           CLOSE STUDENT-FILE
+                 EXCEPTION-REPORT-FILE
+           STOP RUN
+       .
