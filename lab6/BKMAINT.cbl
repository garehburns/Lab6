@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BKMAINT.
+       AUTHOR.         GARRETT BURNS.
+      *
+      *    THIS PROGRAM LETS A CLERK LOOK UP ONE STUDENT ON THE
+      *    STUDENT MASTER (Lab6STUDENT.idx) BY DEPT/CLASS/NAME,
+      *    CORRECT ANY OF THE FOUR TEST SCORES, AND REWRITE JUST THAT
+      *    RECORD -- NO NEED TO RERUN BKLOAD OR BKBRK FOR A SINGLE
+      *    SCORE CORRECTION.  THE CLERK IS PROMPTED FOR ONE STUDENT
+      *    AT A TIME UNTIL A BLANK DEPT CODE IS ENTERED.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT STUDENT-FILE
+             ASSIGN TO "Lab6STUDENT.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SR-KEY
+               FILE STATUS IS WS-STUDENT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  STUDENT-FILE.
+      *
+           COPY STUDREC.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  WS-DONE-SW                  PIC X       VALUE 'N'.
+               88 WS-DONE                              VALUE 'Y'.
+      *
+       01  WS-STUDENT-STATUS                PIC XX     VALUE '00'.
+      *
+      *  WS-LOOKUP-KEY HOLDS THE CLERK'S DEPT/CLASS/NAME ENTRY.  IT IS
+      *  MOVED INTO SR-KEY (NOT USED DIRECTLY AS THE KEY) SO A FAILED
+      *  LOOKUP DOES NOT LEAVE THE RECORD AREA HALF-CHANGED.
+       01  WS-LOOKUP-KEY.
+           05  WS-LOOKUP-DEPT               PIC A(4).
+           05  WS-LOOKUP-CLASS              PIC X(5).
+           05  WS-LOOKUP-NAME                PIC X(20).
+      *
+       01  WS-NEW-SCORE-1                  PIC 9(3).
+       01  WS-NEW-SCORE-2                  PIC 9(3).
+       01  WS-NEW-SCORE-3                  PIC 9(3).
+       01  WS-NEW-SCORE-4                  PIC 9(3).
+      *
+       PROCEDURE DIVISION.
+      *
+       100-MAINTAIN-STUDENT-MASTER.
+
+           PERFORM 200-HSKPING-ROUTINE
+           PERFORM 300-MAINTENANCE-LOOP
+           PERFORM 900-FINAL-ROUTINE
+
+       .
+       200-HSKPING-ROUTINE.
+
+           OPEN I-O STUDENT-FILE
+       .
+      *
+       300-MAINTENANCE-LOOP.
+
+           PERFORM UNTIL WS-DONE
+               PERFORM 400-GET-LOOKUP-KEY
+               IF WS-LOOKUP-DEPT = SPACES
+                   MOVE 'Y' TO WS-DONE-SW
+               ELSE
+                   PERFORM 500-LOOKUP-STUDENT
+               END-IF
+           END-PERFORM
+
+       .
+      *
+       400-GET-LOOKUP-KEY.
+
+           MOVE SPACES TO WS-LOOKUP-KEY
+           DISPLAY 'BKMAINT - DEPT CODE (BLANK TO QUIT): '
+           ACCEPT WS-LOOKUP-DEPT
+           IF WS-LOOKUP-DEPT NOT = SPACES
+               DISPLAY 'BKMAINT - CLASS CODE: '
+               ACCEPT WS-LOOKUP-CLASS
+               DISPLAY 'BKMAINT - STUDENT NAME: '
+               ACCEPT WS-LOOKUP-NAME
+           END-IF
+       .
+      *
+      *  500-LOOKUP-STUDENT READS THE STUDENT MASTER DIRECTLY BY KEY
+      *  INSTEAD OF SEARCHING THROUGH THE WHOLE FILE -- THE WHOLE
+      *  POINT OF KEYING STUDENT-FILE ON DEPT+CLASS+NAME.
+       500-LOOKUP-STUDENT.
+
+           MOVE WS-LOOKUP-DEPT TO SR-DEPT-CODE
+           MOVE WS-LOOKUP-CLASS TO SR-CLASS-CODE
+           MOVE WS-LOOKUP-NAME TO SR-NAME
+
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY 'BKMAINT - NO SUCH STUDENT ON FILE'
+               NOT INVALID KEY
+                   PERFORM 600-CORRECT-SCORES
+           END-READ
+       .
+      *
+       600-CORRECT-SCORES.
+
+           DISPLAY 'BKMAINT - CURRENT SCORES: '
+                   TS-TEST1 ' ' TS-TEST2 ' ' TS-TEST3 ' ' TS-TEST4
+           DISPLAY 'BKMAINT - ENTER TEST 1 SCORE: '
+           ACCEPT WS-NEW-SCORE-1
+           DISPLAY 'BKMAINT - ENTER TEST 2 SCORE: '
+           ACCEPT WS-NEW-SCORE-2
+           DISPLAY 'BKMAINT - ENTER TEST 3 SCORE: '
+           ACCEPT WS-NEW-SCORE-3
+           DISPLAY 'BKMAINT - ENTER TEST 4 SCORE: '
+           ACCEPT WS-NEW-SCORE-4
+
+           MOVE WS-NEW-SCORE-1 TO TS-TEST1
+           MOVE WS-NEW-SCORE-2 TO TS-TEST2
+           MOVE WS-NEW-SCORE-3 TO TS-TEST3
+           MOVE WS-NEW-SCORE-4 TO TS-TEST4
+
+           REWRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY 'BKMAINT - REWRITE FAILED, STATUS: '
+                           WS-STUDENT-STATUS
+               NOT INVALID KEY
+                   DISPLAY 'BKMAINT - RECORD UPDATED'
+           END-REWRITE
+       .
+      *
+       900-FINAL-ROUTINE.
+
+           CLOSE STUDENT-FILE
+           STOP RUN
+       .
