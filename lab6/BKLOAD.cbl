@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BKLOAD.
+       AUTHOR.         GARRETT BURNS.
+      *
+      *    THIS PROGRAM BUILDS THE STUDENT MASTER (Lab6STUDENT.idx)
+      *    FROM THE Lab6STUDENT.txt EXTRACT.  IT RUNS AFTER BKVAL HAS
+      *    CLEARED THE EXTRACT AND BEFORE BKBRK REPORTS OFF THE
+      *    MASTER.  THE MASTER IS REBUILT FROM SCRATCH EACH RUN, SO
+      *    THIS STEP CAN BE RERUN AS OFTEN AS THE REGISTRAR SENDS A
+      *    NEW EXTRACT.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT STUDENT-EXTRACT-FILE
+             ASSIGN TO "Lab6STUDENT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT STUDENT-FILE
+             ASSIGN TO "Lab6STUDENT.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SR-KEY
+               FILE STATUS IS WS-STUDENT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  STUDENT-EXTRACT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  EXTRACT-RECORD.
+           05  ER-DEPT-CODE                PIC A(4).
+           05  ER-CLASS-CODE               PIC X(5).
+           05  ER-NAME                     PIC X(20).
+           05  ER-TEST1                    PIC 9(3).
+           05  ER-TEST2                    PIC 9(3).
+           05  ER-TEST3                    PIC 9(3).
+           05  ER-TEST4                    PIC 9(3).
+      *
+       FD  STUDENT-FILE.
+      *
+           COPY STUDREC.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+               88 MORE-RECORDS                         VALUE 'Y'.
+      *
+       01  WS-STUDENT-STATUS                PIC XX     VALUE '00'.
+       01  WS-RECORDS-LOADED                PIC 9(7)   VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       100-LOAD-STUDENT-MASTER.
+
+           PERFORM 200-HSKPING-ROUTINE
+           PERFORM 300-READ-EXTRACT-FILE
+           PERFORM 900-FINAL-ROUTINE
+
+       .
+       200-HSKPING-ROUTINE.
+
+           OPEN INPUT  STUDENT-EXTRACT-FILE
+           OPEN OUTPUT STUDENT-FILE
+       .
+      *
+       300-READ-EXTRACT-FILE.
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ STUDENT-EXTRACT-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 500-WRITE-STUDENT-RECORD
+               END-READ
+           END-PERFORM
+
+       .
+      *
+      *  500-WRITE-STUDENT-RECORD COPIES ONE EXTRACT RECORD TO THE
+      *  STUDENT MASTER'S RECORD AREA AND WRITES IT KEYED ON SR-KEY.
+      *  AN EXTRACT RECORD THAT DUPLICATES A KEY ALREADY WRITTEN THIS
+      *  RUN IS REJECTED -- BKVAL CATCHES THAT CASE AHEAD OF THIS
+      *  STEP, SO IT SHOULD NOT HAPPEN IN PRACTICE.
+       500-WRITE-STUDENT-RECORD.
+
+           MOVE ER-DEPT-CODE TO SR-DEPT-CODE
+           MOVE ER-CLASS-CODE TO SR-CLASS-CODE
+           MOVE ER-NAME TO SR-NAME
+           MOVE ER-TEST1 TO TS-TEST1
+           MOVE ER-TEST2 TO TS-TEST2
+           MOVE ER-TEST3 TO TS-TEST3
+           MOVE ER-TEST4 TO TS-TEST4
+
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY 'BKLOAD - DUPLICATE KEY REJECTED: '
+                           SR-DEPT-CODE ' ' SR-CLASS-CODE ' ' SR-NAME
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE
+       .
+      *
+       900-FINAL-ROUTINE.
+
+           DISPLAY 'BKLOAD - STUDENT MASTER RECORDS LOADED: '
+                   WS-RECORDS-LOADED
+
+           CLOSE STUDENT-EXTRACT-FILE
+                 STUDENT-FILE
+           STOP RUN
+       .
