@@ -0,0 +1,17 @@
+      *  HISTREC.CPY
+      *  SHARED LAYOUT FOR THE TERM-OVER-TERM HISTORY FILE
+      *  (Lab6HIST.txt).  BKBRK APPENDS ONE RECORD PER DEPARTMENT
+      *  BREAK AND ONE PER CLASS BREAK EVERY RUN; BKTREND READS THE
+      *  WHOLE FILE BACK TO BUILD ITS TREND REPORT.  HR-LEVEL TELLS
+      *  THE TWO APART -- 'D' RECORDS CARRY A DEPARTMENT TOTAL (WITH
+      *  HR-CLASS-CODE LEFT BLANK), 'C' RECORDS CARRY A CLASS TOTAL.
+       01  HISTORY-RECORD.
+           05  HR-RUN-DATE                     PIC 9(6).
+           05  HR-LEVEL                        PIC X.
+               88  HR-LEVEL-DEPT                    VALUE 'D'.
+               88  HR-LEVEL-CLASS                    VALUE 'C'.
+           05  HR-DEPT-CODE                    PIC A(4).
+           05  HR-CLASS-CODE                   PIC X(5).
+           05  HR-TOTAL-STUDENTS                PIC 9(5).
+           05  HR-AVERAGE-GRADE                 PIC 9(3)V99.
+           05  FILLER                          PIC X(54).
