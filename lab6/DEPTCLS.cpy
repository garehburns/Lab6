@@ -0,0 +1,9 @@
+      *  DEPTCLS.CPY
+      *  SHARED LAYOUT FOR THE REGISTRAR-MAINTAINED DEPT/CLASS
+      *  CONTROL FILE (Lab6DEPTCLS.txt).  ADDING A DEPARTMENT OR A
+      *  CLASS SECTION IS A MATTER OF ADDING A LINE TO THAT FILE --
+      *  NO PROGRAM CHANGE OR RECOMPILE IS NEEDED.
+       01  DEPT-CLASS-RECORD.
+           05  DCR-DEPT-CODE                   PIC A(4).
+           05  DCR-CLASS-CODE                  PIC X(5).
+           05  FILLER                          PIC X(71).
