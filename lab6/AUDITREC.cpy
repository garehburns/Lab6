@@ -0,0 +1,16 @@
+      *  AUDITREC.CPY
+      *  SHARED LAYOUT FOR THE RUN AUDIT TRAIL (Lab6AUDIT.txt).
+      *  BKBRK APPENDS ONE RECORD HERE EVERY TIME IT RUNS TO
+      *  COMPLETION -- A NORMAL RUN, A RESUMED RUN, OR A REPRINT --
+      *  SO THERE IS A PERMANENT LOG OF WHO RAN THE REPORT, WHEN, AND
+      *  WHAT IT PRODUCED.
+       01  AUDIT-RECORD.
+           05  AR-RUN-DATE                     PIC 9(6).
+           05  AR-RUN-TIME.
+               10  AR-HOURS                    PIC 99.
+               10  AR-MINUTES                  PIC 99.
+               10  AR-SECONDS                  PIC 99.
+           05  AR-OPERATOR-ID                  PIC X(8).
+           05  AR-PAGE-COUNT                   PIC 9(3).
+           05  AR-TOTAL-STUDENTS               PIC 9(5).
+           05  FILLER                          PIC X(52).
