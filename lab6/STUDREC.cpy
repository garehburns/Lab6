@@ -0,0 +1,20 @@
+      *  STUDREC.CPY
+      *  SHARED STUDENT RECORD LAYOUT FOR THE STUDENT MASTER
+      *  (Lab6STUDENT.idx, loaded from the Lab6STUDENT.txt EXTRACT).
+      *  COPIED INTO ANY PROGRAM THAT READS OR WRITES A STUDENT
+      *  RECORD SO THE LAYOUT STAYS IN ONE PLACE.  SR-KEY GROUPS THE
+      *  THREE FIELDS THAT MAKE UP THE STUDENT MASTER'S RECORD KEY
+      *  (DEPT + CLASS + NAME) SO IT CAN BE NAMED AS A SINGLE ITEM ON
+      *  THE RECORD KEY CLAUSE.
+       01  STUDENT-RECORD.
+           05  SR-KEY.
+               10  SR-DEPT-CODE                PIC A(4).
+               10  SR-CLASS-CODE                PIC X(5).
+               10  SR-NAME                      PIC X(20).
+           05  TEST-SCORES.
+               10  TS-TEST1                    PIC 9(3).
+               10  TS-TEST2                    PIC 9(3).
+               10  TS-TEST3                    PIC 9(3).
+               10  TS-TEST4                    PIC 9(3).
+           05  TS-SCORE-TABLE REDEFINES TEST-SCORES.
+               10  TS-SCORE                    PIC 9(3) OCCURS 4 TIMES.
