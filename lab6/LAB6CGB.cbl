@@ -15,39 +15,158 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
+      *  STUDENT-FILE IS THE STUDENT MASTER, KEPT AS AN INDEXED FILE
+      *  KEYED ON SR-KEY (DEPT + CLASS + NAME) SO BKMAINT CAN GET AT
+      *  ONE STUDENT DIRECTLY FOR A CORRECTION.  BKBRK READS IT
+      *  SEQUENTIALLY, WHICH COMES BACK IN KEY ORDER -- DEPT WITHIN
+      *  CLASS WITHIN NAME -- SO THE CONTROL BREAKS BELOW STILL WORK
+      *  WITHOUT A SEPARATE SORT STEP.  BKLOAD BUILDS THIS FILE FROM
+      *  THE Lab6STUDENT.txt EXTRACT.
            SELECT STUDENT-FILE
-      *      ASSIGN TO "STUDENT.DAT"
-             ASSIGN TO "Lab6STUDENT.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+             ASSIGN TO "Lab6STUDENT.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SR-KEY
+               FILE STATUS IS WS-STUDENT-STATUS.
       *
            SELECT STUDENT-REPORT-FILE
                ASSIGN TO PRINTER "STUDENTCGB".
+      *
+           SELECT DEPT-CLASS-FILE
+             ASSIGN TO "Lab6DEPTCLS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *  STUDENT-CSV-FILE IS A COMMA-DELIMITED COPY OF THE DETAIL
+      *  LINES, WRITTEN IN PARALLEL WITH STUDENT-REPORT-FILE SO THE
+      *  GRADEBOOK SPREADSHEET SYSTEM CAN LOAD GRADES DIRECTLY
+      *  INSTEAD OF HAVING SOMEONE RE-KEY THEM OFF THE PRINTOUT.
+           SELECT STUDENT-CSV-FILE
+             ASSIGN TO "Lab6STUDENT.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *  RESTART-FILE HOLDS THE LAST CHECKPOINT WRITTEN BY
+      *  350-WRITE-CHECKPOINT SO A RERUN AFTER AN ABEND CAN PICK UP
+      *  PAST THE LAST RECORD ALREADY PROCESSED INSTEAD OF STARTING
+      *  OVER AT RECORD ONE.
+           SELECT RESTART-FILE
+             ASSIGN TO "Lab6RESTART.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+      *
+      *  GRADE-SCALE-FILE IS THE REGISTRAR-MAINTAINED TABLE OF
+      *  LETTER-GRADE CUTOFFS.  A DEPARTMENT WITH ITS OWN CURVE GETS
+      *  ITS OWN ROW; ANY DEPARTMENT WITHOUT ONE USES THE DFLT ROW.
+      *  ADDING OR CHANGING A CURVE IS A MATTER OF EDITING THIS FILE --
+      *  NO PROGRAM CHANGE OR RECOMPILE IS NEEDED.
+           SELECT GRADE-SCALE-FILE
+             ASSIGN TO "Lab6GRADE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *  HISTORY-FILE ACCUMULATES ONE RECORD PER DEPARTMENT BREAK AND
+      *  ONE PER CLASS BREAK EVERY RUN, TERM AFTER TERM.  IT IS
+      *  OPENED EXTEND SO EACH RUN ADDS TO IT RATHER THAN REPLACING
+      *  IT; BKTREND READS IT BACK TO BUILD THE TREND REPORT.
+           SELECT HISTORY-FILE
+             ASSIGN TO "Lab6HIST.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *  AUDIT-FILE IS A PERMANENT LOG OF EVERY RUN OF THIS PROGRAM --
+      *  NORMAL RUN, RESUMED RUN, OR REPRINT ALIKE.  IT IS OPENED
+      *  EXTEND, LIKE HISTORY-FILE, SO EACH RUN ADDS ONE RECORD
+      *  WITHOUT DISTURBING WHAT IS ALREADY ON FILE.
+           SELECT AUDIT-FILE
+             ASSIGN TO "Lab6AUDIT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
       *
-       FD STUDENT-FILE
-           RECORD CONTAINS 80 CHARACTERS.
+       FD STUDENT-FILE.
       *
-       01  STUDENT-RECORD.
-           05  SR-DEPT-CODE                    PIC A(4).
-           05  SR-CLASS-CODE                   PIC X(5).
-           05  SR-NAME                         PIC X(20).
-           
-      *  YOU NEED TO CREATE AN ARRAY OF 4 TEST SCORES THAT ARE
-      *   NUMERIC NOT SIGNED AND 3 POSITIONS HERE
-       01  TEST-SCORES.
-           05  TS-TEST1                        PIC 9(3).
-           05  TS-TEST2                        PIC 9(3).
-           05  TS-TEST3                        PIC 9(3).
-           05  TS-TEST4                        PIC 9(3).
-
+           COPY STUDREC.
       *
        FD  STUDENT-REPORT-FILE
            RECORD CONTAINS 80 CHARACTERS.
       *
        01  REPORT-LINE                     PIC X(80).
+      *
+      *  REPORT-LINE-ROUTE LETS THE DISTRIBUTION STEP OF THE JOB
+      *  STREAM SPLIT THE COMBINED REPORT BY DEPARTMENT.  RL-DEPT-CODE
+      *  IS STAMPED WITH THE CURRENT DEPARTMENT HOLD VALUE JUST BEFORE
+      *  EVERY DEPARTMENT HEADER, CLASS HEADER, DETAIL, AND GROUP-TOTAL
+      *  LINE IS WRITTEN, SO EVERY LINE BELONGING TO ONE DEPARTMENT
+      *  CARRIES ITS CODE IN THE SAME COLUMNS.  HEADING-ONE (THE
+      *  ONE-TIME PAGE BANNER) AND OVER-ALL-TOTAL (THE GRAND TOTAL
+      *  ACROSS ALL DEPARTMENTS) ARE LEFT BLANK HERE ON PURPOSE --
+      *  NEITHER ONE BELONGS TO A SINGLE DEPARTMENT.
+       01  REPORT-LINE-ROUTE REDEFINES REPORT-LINE.
+           05  FILLER                      PIC X(76).
+           05  RL-DEPT-CODE                PIC A(4).
+      *
+      *  DEPT-CLASS-FILE IS THE REGISTRAR-MAINTAINED CONTROL FILE OF
+      *  VALID DEPARTMENT/CLASS COMBINATIONS.  ADDING A DEPARTMENT OR
+      *  A CLASS SECTION IS A MATTER OF ADDING A LINE TO THIS FILE --
+      *  NO PROGRAM CHANGE OR RECOMPILE IS NEEDED.
+       FD  DEPT-CLASS-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY DEPTCLS.
+      *
+       FD  STUDENT-CSV-FILE
+           RECORD CONTAINS 59 CHARACTERS.
+      *
+       01  CSV-LINE                        PIC X(59).
+      *
+       FD  RESTART-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  RESTART-RECORD.
+           05  RR-DEPT-HOLD                 PIC A(4).
+           05  RR-CLASS-HOLD                PIC X(5).
+           05  RR-RECORD-COUNT              PIC 9(7).
+           05  RR-DEPT-TOTAL                PIC 9(2).
+           05  RR-CLASS-TOTAL               PIC 9(5).
+           05  RR-TOTAL-STUDENTS            PIC 9(2).
+      *  RR-LAST-KEY HOLDS THE SR-KEY OF THE LAST STUDENT RECORD
+      *  PROCESSED BEFORE THE CHECKPOINT WAS WRITTEN.  NOW THAT
+      *  STUDENT-FILE IS INDEXED, RESUMING MEANS A START PAST THIS
+      *  KEY RATHER THAN RE-READING AND COUNTING RECORDS FROM THE
+      *  FRONT OF THE FILE.
+           05  RR-LAST-KEY                  PIC X(29).
+      *  RR-DEPT-AVG-TOTAL AND RR-CLASS-AVG-TOTAL CARRY THE RUNNING
+      *  SUM OF STUDENT AVERAGES BEHIND DF-DEPT-TOTAL/DF-CLASS-TOTAL
+      *  SO A RESUMED RUN CAN STILL WRITE A CORRECT HISTORY RECORD
+      *  FOR THE DEPARTMENT OR CLASS IN PROGRESS AT THE CHECKPOINT.
+           05  RR-DEPT-AVG-TOTAL            PIC S9(7)V99.
+           05  RR-CLASS-AVG-TOTAL           PIC S9(7)V99.
+      *  RR-PAGE-NO CARRIES THE REPORT'S PAGE COUNT SO A RESUMED RUN
+      *  KEEPS NUMBERING PAGES FROM WHERE THE CHECKPOINTED RUN LEFT
+      *  OFF INSTEAD OF RESTARTING AT ZERO.
+           05  RR-PAGE-NO                   PIC 9(2).
+           05  FILLER                       PIC X(06).
+      *
+       FD  GRADE-SCALE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  GRADE-SCALE-RECORD.
+           05  GSR-DEPT-CODE                PIC A(4).
+           05  GSR-A-CUTOFF                 PIC 9(3).
+           05  GSR-B-CUTOFF                 PIC 9(3).
+           05  GSR-C-CUTOFF                 PIC 9(3).
+           05  GSR-D-CUTOFF                 PIC 9(3).
+           05  GSR-PM-WIDTH                 PIC 9(2).
+           05  FILLER                       PIC X(62).
 
+      *
+       FD  HISTORY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY HISTREC.
+      *
+       FD  AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY AUDITREC.
       *
        WORKING-STORAGE SECTION.
       *
@@ -56,28 +175,108 @@
                88 NO-MORE-DATA                         VALUE 'N'.
                88 MORE-RECORDS                         VALUE 'Y'.
            05  FIRST-RECORD                PIC X(3)    VALUE 'YES'.
+           05  DCF-EOF-FLAG                PIC X       VALUE ' '.
+               88 NO-MORE-DEPT-CLASS                   VALUE 'N'.
+           05  DCT-FOUND-SW                PIC X       VALUE 'N'.
+               88 DCT-CODE-FOUND                       VALUE 'Y'.
+           05  GSF-EOF-FLAG                PIC X       VALUE ' '.
+               88 NO-MORE-GRADE-SCALE                  VALUE 'N'.
+           05  GST-FOUND-SW                PIC X       VALUE 'N'.
+               88 GST-CODE-FOUND                       VALUE 'Y'.
+           05  WS-RESTART-FOUND-SW         PIC X       VALUE 'N'.
+               88 WS-RESTART-FOUND                     VALUE 'Y'.
+           05  WS-RESUME-RESPONSE          PIC X       VALUE 'N'.
+               88 WS-RESUME-YES                        VALUE 'Y' 'y'.
       *
        01  REPORT-FIELDS.
            05  PROPER-SPACING              PIC 9      VALUE 1.
            05  SUB                         PIC 9(2)   VALUE 0.
            05  PAGE-NO                     PIC 9(2)   VALUE 0.
+      *
+       01  RESTART-FIELDS.
+           05  WS-STUDENT-STATUS           PIC XX     VALUE '00'.
+           05  WS-RESTART-STATUS           PIC XX     VALUE '00'.
+           05  WS-RECORDS-READ             PIC 9(7)   VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(3)   VALUE 25.
+           05  WS-CHECKPOINT-REM           PIC 9(3)   VALUE 0.
+           05  WS-CHECKPOINT-QUOTIENT      PIC 9(7)   VALUE 0.
+           05  WS-LAST-KEY-READ            PIC X(29)  VALUE SPACES.
+      *
+      *  DEPT-CLASS-TABLE IS LOADED FROM DEPT-CLASS-FILE AT STARTUP
+      *  BY 250-LOAD-DEPT-CLASS-TABLE SO 500-PROCESS-STUDENT-RECORD
+      *  CAN VALIDATE AN INCOMING DEPT/CLASS WITHOUT ANY CODE THAT
+      *  NAMES A SPECIFIC DEPARTMENT OR CLASS.
+       01  DEPT-CLASS-TABLE.
+           05  DCT-ENTRY-COUNT             PIC 9(3)   VALUE 0.
+           05  DCT-ENTRY                   OCCURS 200 TIMES
+                                            INDEXED BY DCT-IDX.
+               10  DCT-DEPT-CODE            PIC A(4).
+               10  DCT-CLASS-CODE           PIC X(5).
 
+      *
+      *  GRADE-SCALE-TABLE IS LOADED FROM GRADE-SCALE-FILE AT STARTUP
+      *  BY 270-LOAD-GRADE-SCALE-TABLE SO 265-DETERMINE-GRADE CAN TURN
+      *  A TEST AVERAGE INTO A LETTER GRADE WITHOUT ANY HARDCODED
+      *  CUTOFF.  A DEPARTMENT NOT FOUND ON THE TABLE FALLS BACK TO
+      *  THE 'DFLT' ROW THE REGISTRAR MAINTAINS FOR EVERYONE ELSE.
+       01  GRADE-SCALE-TABLE.
+           05  GST-ENTRY-COUNT             PIC 9(3)   VALUE 0.
+           05  GST-ENTRY                   OCCURS 50 TIMES
+                                            INDEXED BY GST-IDX.
+               10  GST-DEPT-CODE            PIC A(4).
+               10  GST-A-CUTOFF             PIC 9(3).
+               10  GST-B-CUTOFF             PIC 9(3).
+               10  GST-C-CUTOFF             PIC 9(3).
+               10  GST-D-CUTOFF             PIC 9(3).
+               10  GST-PM-WIDTH             PIC 9(2).
+
+      *
+      *  WS-GRADE-WORK HOLDS THE HIGH/LOW EDGE OF THE CURRENT BAND
+      *  WHILE 265-DETERMINE-GRADE IS DECIDING A +/- MODIFIER.
+       01  WS-GRADE-WORK.
+           05  WS-BAND-LOW                 PIC S9(5)  VALUE +0.
+           05  WS-BAND-HIGH                PIC S9(5)  VALUE +0.
       *
        01  WS-CURRENT-DATE.
            05  WS-YEAR                     PIC 99.
            05  WS-MONTH                    PIC 99.
            05  WS-DAY                      PIC 99.
+      *
+      *  WS-CURRENT-TIME AND WS-OPERATOR-ID FEED THE RUN AUDIT RECORD
+      *  1060-WRITE-AUDIT-RECORD APPENDS TO AUDIT-FILE AT THE END OF
+      *  THE RUN.  THE OPERATOR KEYS AN ID IN AT STARTUP THE SAME WAY
+      *  210-CHECK-FOR-RESTART ALREADY ASKS Y/N ON A RESUME.
+       01  WS-CURRENT-TIME.
+           05  WS-HOURS                    PIC 99.
+           05  WS-MINUTES                  PIC 99.
+           05  WS-SECONDS                  PIC 99.
+           05  WS-HUNDREDTHS               PIC 99.
+      *
+       01  WS-OPERATOR-ID                  PIC X(8)   VALUE SPACES.
       *
        01  DETAIL-FIELDS.
            05  DF-TEST-TOTAL                PIC S9(5)  VALUE +0.
            05  DF-TEST-GRADE                PIC S9(5)  VALUE +0.
            05  DF-TEST-AVERAGE              PIC S9(5)V99 VALUE +0.
-           05  DF-GRADE                     PIC X.
+      *  DF-GRADE CARRIES THE LETTER AND A +/- MODIFIER SO A
+      *  DEPARTMENT'S OWN CURVE CAN DISTINGUISH, SAY, A LOW B FROM A
+      *  HIGH ONE.  DF-GRADE-MOD IS SPACE WHEN THE SCORE FALLS IN THE
+      *  MIDDLE OF ITS BAND.
+           05  DF-GRADE.
+               10  DF-GRADE-LETTER          PIC X.
+               10  DF-GRADE-MOD             PIC X.
            05  DF-TOTAL-STUDENTS            PIC S99 VALUE +0.
            05  DF-DEPT-TOTAL                PIC S99 VALUE +0.
            05  DF-DEPT-HOLD                 PIC A(4).
            05  DF-CLASS-HOLD                PIC X(5).
            05  DF-CLASS-TOTAL               PIC S9(5)  VALUE +0.
+      *  DF-DEPT-AVG-TOTAL AND DF-CLASS-AVG-TOTAL ACCUMULATE THE SUM
+      *  OF EACH STUDENT'S TEST AVERAGE BEHIND DF-DEPT-TOTAL AND
+      *  DF-CLASS-TOTAL SO 720-WRITE-DEPT-HISTORY AND
+      *  820-WRITE-CLASS-HISTORY CAN DIVIDE OUT AN AVERAGE GRADE FOR
+      *  THE HISTORY FILE.
+           05  DF-DEPT-AVG-TOTAL            PIC S9(7)V99 VALUE +0.
+           05  DF-CLASS-AVG-TOTAL           PIC S9(7)V99 VALUE +0.
            
       ************ OUTPUT AREA ************
       
@@ -122,18 +321,37 @@
        01  DETAIL-LINE.
            05                              PIC X(7) VALUE SPACES.
            05 DL-NAME                      PIC X(20).
-           05                              PIC X(7).
-           
+           05                              PIC X(7) VALUE SPACES.
+
       *  CREATE AN ARRAY HERE TO HANDLE THE OUTGOING TEST
       *  SCORES NAME IT DL-TEST-ARRAY THERE ARE 4
       *  GIVE IT A PICTURE CLAUSE OF PICZ99BBBBB
            05  DL-TEST-ARRAY.
-               10  DL-TEST1                PIC Z99BBBBB.
-               10  DL-TEST2                PIC Z99BBBBB.
-               10  DL-TEST3                PIC Z99BBBBB.
-               10  DL-TEST4                PIC Z99BBBBB.
+               10  DL-TEST-SLOT            PIC Z99BBBBB OCCURS 4 TIMES.
 
-           05 DL-GRADE                     PIC X.
+           05 DL-GRADE                     PIC X(2).
+      *
+      *  CSV-DETAIL-LINE IS THE COMMA-DELIMITED COUNTERPART OF
+      *  DETAIL-LINE, WRITTEN TO STUDENT-CSV-FILE FOR THE GRADEBOOK
+      *  SPREADSHEET SYSTEM.
+       01  CSV-DETAIL-LINE.
+           05  CDL-DEPT-CODE                PIC X(4).
+           05                               PIC X VALUE ','.
+           05  CDL-CLASS-CODE               PIC X(5).
+           05                               PIC X VALUE ','.
+           05  CDL-NAME                     PIC X(20).
+           05                               PIC X VALUE ','.
+           05  CDL-TEST1                    PIC 9(3).
+           05                               PIC X VALUE ','.
+           05  CDL-TEST2                    PIC 9(3).
+           05                               PIC X VALUE ','.
+           05  CDL-TEST3                    PIC 9(3).
+           05                               PIC X VALUE ','.
+           05  CDL-TEST4                    PIC 9(3).
+           05                               PIC X VALUE ','.
+           05  CDL-AVERAGE                  PIC ZZZZ9.99.
+           05                               PIC X VALUE ','.
+           05  CDL-GRADE                    PIC X(2).
 
        01  DEPT-GROUP-LINE.
            05                              PIC X(45)   VALUE
@@ -163,18 +381,178 @@
 
            PERFORM 200-HSKPING-ROUTINE
            PERFORM 300-READ-STUDENT-FILE
-
+           PERFORM 900-END-OF-JOB-ROUTINE
+           PERFORM 1100-FINAL-ROUTINE
 
        .
+      *  THE OPERATOR ID IS ACCEPTED BEFORE 210-CHECK-FOR-RESTART SO IT
+      *  ALWAYS LANDS ON THE SAME LINE OF SYSIN.  210-CHECK-FOR-RESTART'S
+      *  OWN ACCEPT (THE Y/N RESUME RESPONSE) ONLY FIRES WHEN A
+      *  CHECKPOINT IS FOUND, SO IT HAS NO FIXED LINE NUMBER IN SYSIN --
+      *  AN OPERATOR RESUBMITTING THE JOB AFTER AN ABEND ADDS THAT
+      *  SECOND LINE; A NORMAL RUN'S SYSIN CARRIES ONLY THE OPERATOR ID.
        200-HSKPING-ROUTINE.
 
-           OPEN INPUT  STUDENT-FILE
-                OUTPUT STUDENT-REPORT-FILE
+           DISPLAY 'BKBRK - ENTER OPERATOR ID: '
+           ACCEPT WS-OPERATOR-ID
+
+           PERFORM 210-CHECK-FOR-RESTART
+
+           IF WS-RESUME-YES
+               OPEN INPUT  STUDENT-FILE
+               PERFORM 205-VERIFY-STUDENT-OPEN
+               OPEN EXTEND STUDENT-REPORT-FILE
+               OPEN EXTEND STUDENT-CSV-FILE
+               PERFORM 220-SKIP-TO-CHECKPOINT
+               MOVE 'NO' TO FIRST-RECORD
+           ELSE
+               OPEN INPUT  STUDENT-FILE
+                    OUTPUT STUDENT-REPORT-FILE
+                    OUTPUT STUDENT-CSV-FILE
+               PERFORM 205-VERIFY-STUDENT-OPEN
+           END-IF
+
+           OPEN EXTEND HISTORY-FILE
+           OPEN EXTEND AUDIT-FILE
+
+           PERFORM 250-LOAD-DEPT-CLASS-TABLE
+           PERFORM 270-LOAD-GRADE-SCALE-TABLE
            ACCEPT WS-CURRENT-DATE FROM DATE
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
-           PERFORM 400-REPORT-HEADING
+
+           IF NOT WS-RESUME-YES
+               PERFORM 400-REPORT-HEADING
+           END-IF
+       .
+      *
+      *  205-VERIFY-STUDENT-OPEN ABORTS THE RUN IF STUDENT-FILE DID
+      *  NOT OPEN CLEANLY.  UNLIKE RESTART-FILE BELOW (WHERE A MISSING
+      *  FILE JUST MEANS A NORMAL FIRST RUN WITH NO CHECKPOINT YET),
+      *  STUDENT-FILE IS THE MASTER THE WHOLE REPORT IS BUILT FROM, SO
+      *  A BAD STATUS HERE (DATASET MISSING, BAD KEY SEQUENCE, AND SO
+      *  ON) HAS TO STOP THE RUN RATHER THAN PRODUCE A REPORT OFF AN
+      *  EMPTY OR PARTIAL FILE.  '97' (SUCCESSFUL OPEN, NO DUPLICATE
+      *  ALTERNATE KEYS -- N/A HERE BUT STILL A SUCCESS STATUS) IS THE
+      *  ONE OTHER STATUS A CLEAN OPEN CAN RETURN.
+       205-VERIFY-STUDENT-OPEN.
+
+           IF WS-STUDENT-STATUS NOT = '00' AND
+              WS-STUDENT-STATUS NOT = '97'
+               DISPLAY 'BKBRK - STUDENT-FILE OPEN FAILED, STATUS: '
+                       WS-STUDENT-STATUS
+               STOP RUN
+           END-IF
+       .
+      *
+      *  210-CHECK-FOR-RESTART LOOKS FOR A CHECKPOINT LEFT BY A PRIOR
+      *  RUN THAT DID NOT FINISH (JOB ABENDED PARTWAY THROUGH).  IF
+      *  ONE IS FOUND THE OPERATOR IS OFFERED THE CHANCE TO RESUME
+      *  PAST IT INSTEAD OF ALWAYS STARTING AT RECORD ONE.
+       210-CHECK-FOR-RESTART.
+
+           MOVE 'N' TO WS-RESTART-FOUND-SW
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       MOVE 'N' TO WS-RESTART-FOUND-SW
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTART-FOUND-SW
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF
+
+           MOVE 'N' TO WS-RESUME-RESPONSE
+           IF WS-RESTART-FOUND
+               DISPLAY 'BKBRK - CHECKPOINT FOUND AT RECORD '
+                       RR-RECORD-COUNT
+               DISPLAY 'RESUME FROM CHECKPOINT (Y/N)? '
+               ACCEPT WS-RESUME-RESPONSE
+           END-IF
+
+           IF WS-RESUME-YES
+               MOVE RR-DEPT-HOLD TO DF-DEPT-HOLD
+               MOVE RR-CLASS-HOLD TO DF-CLASS-HOLD
+               MOVE RR-RECORD-COUNT TO WS-RECORDS-READ
+               MOVE RR-DEPT-TOTAL TO DF-DEPT-TOTAL
+               MOVE RR-CLASS-TOTAL TO DF-CLASS-TOTAL
+               MOVE RR-TOTAL-STUDENTS TO DF-TOTAL-STUDENTS
+               MOVE RR-LAST-KEY TO WS-LAST-KEY-READ
+               MOVE RR-DEPT-AVG-TOTAL TO DF-DEPT-AVG-TOTAL
+               MOVE RR-CLASS-AVG-TOTAL TO DF-CLASS-AVG-TOTAL
+               MOVE RR-PAGE-NO TO PAGE-NO
+           END-IF
+       .
+      *
+      *  220-SKIP-TO-CHECKPOINT POSITIONS STUDENT-FILE JUST PAST THE
+      *  LAST KEY PROCESSED BEFORE THE CHECKPOINT, SO THE RECORDS
+      *  ALREADY REPORTED ON ARE NOT REREAD, REPRINTED, OR RECOUNTED.
+      *  NOW THAT STUDENT-FILE IS INDEXED THIS IS A START ON THE KEY
+      *  INSTEAD OF A COUNTED RE-READ FROM THE FRONT OF THE FILE.
+       220-SKIP-TO-CHECKPOINT.
+
+           MOVE WS-LAST-KEY-READ TO SR-KEY
+           START STUDENT-FILE KEY IS GREATER THAN SR-KEY
+               INVALID KEY
+                   MOVE 'N' TO EOF-FLAG
+           END-START
+       .
+      *
+      *  250-LOAD-DEPT-CLASS-TABLE READS THE REGISTRAR'S CONTROL FILE
+      *  ONCE AT START OF RUN SO THE VALID DEPT/CLASS LIST CAN GROW
+      *  (A NEW DEPARTMENT, A NEW SECTION) WITHOUT A PROGRAM CHANGE.
+       250-LOAD-DEPT-CLASS-TABLE.
+
+           OPEN INPUT DEPT-CLASS-FILE
+           PERFORM UNTIL NO-MORE-DEPT-CLASS
+               READ DEPT-CLASS-FILE
+                   AT END
+                       MOVE 'N' TO DCF-EOF-FLAG
+                   NOT AT END
+                       IF DCT-ENTRY-COUNT < 200
+                           ADD 1 TO DCT-ENTRY-COUNT
+                           MOVE DCR-DEPT-CODE TO
+                                DCT-DEPT-CODE (DCT-ENTRY-COUNT)
+                           MOVE DCR-CLASS-CODE TO
+                                DCT-CLASS-CODE (DCT-ENTRY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DEPT-CLASS-FILE
+       .
+      *
+      *  270-LOAD-GRADE-SCALE-TABLE READS THE REGISTRAR'S GRADING
+      *  SCALE FILE ONCE AT START OF RUN SO A DEPARTMENT'S CURVE CAN
+      *  CHANGE (OR A NEW DEPARTMENT CAN ADD ITS OWN) WITHOUT A
+      *  PROGRAM CHANGE.
+       270-LOAD-GRADE-SCALE-TABLE.
+
+           OPEN INPUT GRADE-SCALE-FILE
+           PERFORM UNTIL NO-MORE-GRADE-SCALE
+               READ GRADE-SCALE-FILE
+                   AT END
+                       MOVE 'N' TO GSF-EOF-FLAG
+                   NOT AT END
+                       IF GST-ENTRY-COUNT < 50
+                           ADD 1 TO GST-ENTRY-COUNT
+                           MOVE GSR-DEPT-CODE TO
+                                GST-DEPT-CODE (GST-ENTRY-COUNT)
+                           MOVE GSR-A-CUTOFF TO
+                                GST-A-CUTOFF (GST-ENTRY-COUNT)
+                           MOVE GSR-B-CUTOFF TO
+                                GST-B-CUTOFF (GST-ENTRY-COUNT)
+                           MOVE GSR-C-CUTOFF TO
+                                GST-C-CUTOFF (GST-ENTRY-COUNT)
+                           MOVE GSR-D-CUTOFF TO
+                                GST-D-CUTOFF (GST-ENTRY-COUNT)
+                           MOVE GSR-PM-WIDTH TO
+                                GST-PM-WIDTH (GST-ENTRY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE GRADE-SCALE-FILE
        .
        300-READ-STUDENT-FILE.
 
@@ -183,11 +561,42 @@
                    AT END
                        MOVE 'N' TO EOF-FLAG
                    NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       MOVE SR-KEY TO WS-LAST-KEY-READ
                        PERFORM 500-PROCESS-STUDENT-RECORD
+                       DIVIDE WS-RECORDS-READ BY
+                              WS-CHECKPOINT-INTERVAL
+                              GIVING WS-CHECKPOINT-QUOTIENT
+                              REMAINDER WS-CHECKPOINT-REM
+                       IF WS-CHECKPOINT-REM = 0
+                           PERFORM 350-WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
 
        .
+      *
+      *  350-WRITE-CHECKPOINT SAVES THE CURRENT CONTROL-BREAK STATE
+      *  AND RECORD COUNT SO A RERUN CAN RESUME PAST THIS POINT.  THE
+      *  FILE IS REWRITTEN (NOT APPENDED) SO IT ALWAYS HOLDS ONLY THE
+      *  MOST RECENT CHECKPOINT.
+       350-WRITE-CHECKPOINT.
+
+           MOVE DF-DEPT-HOLD TO RR-DEPT-HOLD
+           MOVE DF-CLASS-HOLD TO RR-CLASS-HOLD
+           MOVE WS-RECORDS-READ TO RR-RECORD-COUNT
+           MOVE DF-DEPT-TOTAL TO RR-DEPT-TOTAL
+           MOVE DF-CLASS-TOTAL TO RR-CLASS-TOTAL
+           MOVE DF-TOTAL-STUDENTS TO RR-TOTAL-STUDENTS
+           MOVE WS-LAST-KEY-READ TO RR-LAST-KEY
+           MOVE DF-DEPT-AVG-TOTAL TO RR-DEPT-AVG-TOTAL
+           MOVE DF-CLASS-AVG-TOTAL TO RR-CLASS-AVG-TOTAL
+           MOVE PAGE-NO TO RR-PAGE-NO
+
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+       .
 
        400-REPORT-HEADING.
            ADD 1 TO PAGE-NO
@@ -202,73 +611,186 @@
        450-PRINT-DEPT-HEADER.
 
            MOVE SR-DEPT-CODE TO H2-DEPT-CODE
-           WRITE REPORT-LINE FROM HEADING-TWO
+           MOVE HEADING-TWO TO REPORT-LINE
+           MOVE DF-DEPT-HOLD TO RL-DEPT-CODE
+           WRITE REPORT-LINE
                AFTER ADVANCING 2 LINES
            .
 
        475-PRINT-CLASS-HEADER.
 
            MOVE SR-CLASS-CODE TO H3-CLASS-CODE
-           WRITE REPORT-LINE FROM HEADING-THREE
+           MOVE HEADING-THREE TO REPORT-LINE
+           MOVE DF-DEPT-HOLD TO RL-DEPT-CODE
+           WRITE REPORT-LINE
                AFTER ADVANCING 2 LINES
 
-           WRITE REPORT-LINE FROM HEADING-FOUR
+           MOVE HEADING-FOUR TO REPORT-LINE
+           MOVE DF-DEPT-HOLD TO RL-DEPT-CODE
+           WRITE REPORT-LINE
                AFTER ADVANCING 2 LINES
            .
 
+      *
+      *  260-VALIDATE-DEPT-CLASS SEARCHES THE TABLE LOADED AT START
+      *  OF RUN RATHER THAN TESTING SR-DEPT-CODE/SR-CLASS-CODE AGAINST
+      *  A HARDCODED LIST.  A CODE NOT ON THE CONTROL FILE IS FLAGGED
+      *  BUT STILL PRINTED -- 001-STYLE EXCEPTION REPORTING IS DONE
+      *  AHEAD OF THIS RUN, NOT HERE.
+       260-VALIDATE-DEPT-CLASS.
+
+           MOVE 'N' TO DCT-FOUND-SW
+           SET DCT-IDX TO 1
+           SEARCH DCT-ENTRY
+               AT END
+                   MOVE 'N' TO DCT-FOUND-SW
+               WHEN DCT-DEPT-CODE (DCT-IDX) = SR-DEPT-CODE
+                AND DCT-CLASS-CODE (DCT-IDX) = SR-CLASS-CODE
+                   MOVE 'Y' TO DCT-FOUND-SW
+           END-SEARCH
+
+           IF NOT DCT-CODE-FOUND
+               DISPLAY 'WARNING - DEPT/CLASS NOT ON CONTROL FILE: '
+                       SR-DEPT-CODE ' ' SR-CLASS-CODE
+           END-IF
+       .
+      *
+      *  265-DETERMINE-GRADE LOOKS UP SR-DEPT-CODE'S ROW ON THE
+      *  GRADE-SCALE-TABLE LOADED BY 270-LOAD-GRADE-SCALE-TABLE (OR
+      *  THE 'DFLT' ROW IF THE DEPARTMENT HAS NOT SET ITS OWN CURVE)
+      *  AND TURNS DF-TEST-GRADE INTO A LETTER PLUS A +/- MODIFIER.
+      *  A SCORE IN THE TOP GST-PM-WIDTH POINTS OF ITS BAND EARNS A
+      *  '+'; IN THE BOTTOM GST-PM-WIDTH POINTS, A '-'; OTHERWISE THE
+      *  MODIFIER IS SPACE.  THE TOP OF AN 'A' AND THE BOTTOM OF AN
+      *  'F' HAVE NO OUTER BAND, SO THOSE ENDS NEVER GET A MODIFIER.
+       265-DETERMINE-GRADE.
+
+           MOVE 'N' TO GST-FOUND-SW
+           SET GST-IDX TO 1
+           SEARCH GST-ENTRY
+               AT END
+                   MOVE 'N' TO GST-FOUND-SW
+               WHEN GST-DEPT-CODE (GST-IDX) = SR-DEPT-CODE
+                   MOVE 'Y' TO GST-FOUND-SW
+           END-SEARCH
+
+           IF NOT GST-CODE-FOUND
+               SET GST-IDX TO 1
+               SEARCH GST-ENTRY
+                   AT END
+                       MOVE 'N' TO GST-FOUND-SW
+                   WHEN GST-DEPT-CODE (GST-IDX) = 'DFLT'
+                       MOVE 'Y' TO GST-FOUND-SW
+               END-SEARCH
+           END-IF
+
+      *  THE REGISTRAR'S GRADE SCALE FILE IS SUPPOSED TO ALWAYS CARRY
+      *  A 'DFLT' ROW, BUT IT IS A CLERK-MAINTAINED FILE, NOT PROGRAM
+      *  LOGIC -- IF THAT ROW IS EVER MISSING, FALL BACK TO THE OLD
+      *  HARDCODED 90/80/70/60 CUTOFF (WITH A 3-POINT +/- BAND) RATHER
+      *  THAN INDEX GST-A-CUTOFF/ETC. OFF A SEARCH THAT NEVER MATCHED.
+      *  THE SYNTHETIC ROW IS APPENDED TO GRADE-SCALE-TABLE ITSELF (AND
+      *  GST-ENTRY-COUNT BUMPED) SO EVERY SEARCH FROM HERE ON -- ON
+      *  THIS OR ANY LATER STUDENT -- FINDS IT BY THE ORDINARY 'DFLT'
+      *  SEARCH ABOVE INSTEAD OF REPEATING THIS FALLBACK.
+           IF NOT GST-CODE-FOUND
+               DISPLAY 'WARNING - NO DFLT ROW ON GRADE SCALE FILE -- '
+                       'USING 90/80/70/60 FALLBACK FOR: ' SR-DEPT-CODE
+               ADD 1 TO GST-ENTRY-COUNT
+               SET GST-IDX TO GST-ENTRY-COUNT
+               MOVE 'DFLT' TO GST-DEPT-CODE (GST-IDX)
+               MOVE 90 TO GST-A-CUTOFF (GST-IDX)
+               MOVE 80 TO GST-B-CUTOFF (GST-IDX)
+               MOVE 70 TO GST-C-CUTOFF (GST-IDX)
+               MOVE 60 TO GST-D-CUTOFF (GST-IDX)
+               MOVE 03 TO GST-PM-WIDTH (GST-IDX)
+           END-IF
+
+           MOVE SPACE TO DF-GRADE-MOD
+
+           EVALUATE TRUE
+               WHEN DF-TEST-GRADE >= GST-A-CUTOFF (GST-IDX)
+                   MOVE 'A' TO DF-GRADE-LETTER
+                   ADD GST-A-CUTOFF (GST-IDX) GST-PM-WIDTH (GST-IDX)
+                       GIVING WS-BAND-HIGH
+                   IF DF-TEST-GRADE < WS-BAND-HIGH
+                       MOVE '-' TO DF-GRADE-MOD
+                   END-IF
+               WHEN DF-TEST-GRADE >= GST-B-CUTOFF (GST-IDX)
+                   MOVE 'B' TO DF-GRADE-LETTER
+                   SUBTRACT GST-PM-WIDTH (GST-IDX) FROM
+                       GST-A-CUTOFF (GST-IDX) GIVING WS-BAND-LOW
+                   ADD GST-B-CUTOFF (GST-IDX) GST-PM-WIDTH (GST-IDX)
+                       GIVING WS-BAND-HIGH
+                   IF DF-TEST-GRADE >= WS-BAND-LOW
+                       MOVE '+' TO DF-GRADE-MOD
+                   ELSE
+                       IF DF-TEST-GRADE < WS-BAND-HIGH
+                           MOVE '-' TO DF-GRADE-MOD
+                       END-IF
+                   END-IF
+               WHEN DF-TEST-GRADE >= GST-C-CUTOFF (GST-IDX)
+                   MOVE 'C' TO DF-GRADE-LETTER
+                   SUBTRACT GST-PM-WIDTH (GST-IDX) FROM
+                       GST-B-CUTOFF (GST-IDX) GIVING WS-BAND-LOW
+                   ADD GST-C-CUTOFF (GST-IDX) GST-PM-WIDTH (GST-IDX)
+                       GIVING WS-BAND-HIGH
+                   IF DF-TEST-GRADE >= WS-BAND-LOW
+                       MOVE '+' TO DF-GRADE-MOD
+                   ELSE
+                       IF DF-TEST-GRADE < WS-BAND-HIGH
+                           MOVE '-' TO DF-GRADE-MOD
+                       END-IF
+                   END-IF
+               WHEN DF-TEST-GRADE >= GST-D-CUTOFF (GST-IDX)
+                   MOVE 'D' TO DF-GRADE-LETTER
+                   SUBTRACT GST-PM-WIDTH (GST-IDX) FROM
+                       GST-C-CUTOFF (GST-IDX) GIVING WS-BAND-LOW
+                   ADD GST-D-CUTOFF (GST-IDX) GST-PM-WIDTH (GST-IDX)
+                       GIVING WS-BAND-HIGH
+                   IF DF-TEST-GRADE >= WS-BAND-LOW
+                       MOVE '+' TO DF-GRADE-MOD
+                   ELSE
+                       IF DF-TEST-GRADE < WS-BAND-HIGH
+                           MOVE '-' TO DF-GRADE-MOD
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 'F' TO DF-GRADE-LETTER
+                   SUBTRACT GST-PM-WIDTH (GST-IDX) FROM
+                       GST-D-CUTOFF (GST-IDX) GIVING WS-BAND-LOW
+                   IF DF-TEST-GRADE >= WS-BAND-LOW
+                       MOVE '+' TO DF-GRADE-MOD
+                   END-IF
+           END-EVALUATE
+       .
+
        500-PROCESS-STUDENT-RECORD.
 
       *  CHECK FOR CONTROL BREAKS HERE
       *  USE AN EVALUATE STATEMENT
-           EVALUATE FIRST-RECORD
-               WHEN 'YES'
+           EVALUATE TRUE
+               WHEN FIRST-RECORD = 'YES'
                    MOVE 'NO' TO FIRST-RECORD
-                   
+
                    MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
                    MOVE SR-DEPT-CODE TO DF-DEPT-HOLD
                    PERFORM 450-PRINT-DEPT-HEADER
                    PERFORM 475-PRINT-CLASS-HEADER
                WHEN SR-DEPT-CODE NOT EQUAL TO DF-DEPT-HOLD
+                   PERFORM 800-CLASS-BREAK
                    PERFORM 700-DEPT-BREAK
                    PERFORM 450-PRINT-DEPT-HEADER
                    PERFORM 475-PRINT-CLASS-HEADER
                WHEN SR-CLASS-CODE NOT EQUAL TO DF-CLASS-HOLD
                    PERFORM 800-CLASS-BREAK
                    PERFORM 475-PRINT-CLASS-HEADER
-               
-               
-               
-           EVALUATE TRUE
-               WHEN SR-DEPT-CODE = 'COMP'
-                   MOVE SR-DEPT-CODE TO DF-DEPT-HOLD
-                   
-                   WHEN SR-CLASS-CODE = 'CS201'
-                       MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
-                   WHEN SR-CLASS-CODE = 'CS250'
-                       MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
-                   WHEN SR-CLASS-CODE = 'CS491'
-                       MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
-               WHEN SR-DEPT-CODE = 'ENGL'
-                   MOVE SR-DEPT-CODE TO DF-DEPT-HOLD
-
-                   WHEN SR-CLASS-CODE = 'EN102'
-                       MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
-                   WHEN SR-CLASS-CODE = 'EN103'
-                       MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
-               WHEN SR-DEPT-CODE = 'MATH'
-                   MOVE SR-DEPT-CODE TO DF-DEPT-HOLD
-
-                   WHEN SR-CLASS-CODE = 'MA101'
-                       MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
-                   WHEN SR-CLASS-CODE = 'MA102'
-                       MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
-                   WHEN SR-CLASS-CODE = 'MA104'
-                       MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
-                   WHEN SR-CLASS-CODE = 'MA250'
-                       MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
            END-EVALUATE
 
-
+      *  VALIDATE THE INCOMING DEPT/CLASS AGAINST THE TABLE LOADED
+      *  BY 250-LOAD-DEPT-CLASS-TABLE INSTEAD OF A HARDCODED LIST OF
+      *  DEPARTMENT AND CLASS CODES.
+           PERFORM 260-VALIDATE-DEPT-CLASS
 
            MOVE SR-NAME TO DL-NAME
 
@@ -276,9 +798,10 @@
       * GRADES TO THE DETAIL-LINE
       *  AND TO ADD THE INCOMING ARRAY OF GRADES TO THE
       *  DF-TEST-TOTAL
-
-
-
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 4
+               MOVE TS-SCORE (SUB) TO DL-TEST-SLOT (SUB)
+               ADD TS-SCORE (SUB) TO DF-TEST-TOTAL
+           END-PERFORM
 
 
            DIVIDE DF-TEST-TOTAL BY 4
@@ -286,29 +809,24 @@
 
            MOVE DF-TEST-AVERAGE TO DF-TEST-GRADE
 
-           EVALUATE TRUE
-               WHEN DF-TEST-GRADE > 89
-                   MOVE 'A' TO DF-GRADE
-               WHEN DF-TEST-GRADE >= 80 AND DF-TEST-GRADE <= 89
-                   MOVE 'B' TO DF-GRADE
-               WHEN DF-TEST-GRADE >= 70 AND DF-TEST-GRADE <= 79
-                   MOVE 'C' TO DF-GRADE
-               WHEN DF-TEST-GRADE >= 60 AND DF-TEST-GRADE <= 69
-                   MOVE 'D' TO DF-GRADE
-               WHEN DF-TEST-GRADE < 60
-                   MOVE 'F' TO DF-GRADE
-           END-EVALUATE
+      *  TURN THE AVERAGE INTO A LETTER GRADE (PLUS A +/- MODIFIER)
+      *  OFF THE DEPARTMENT'S OWN CURVE INSTEAD OF A HARDCODED CUTOFF.
+           PERFORM 265-DETERMINE-GRADE
 
            MOVE DF-GRADE TO DL-GRADE
 
            MOVE DETAIL-LINE TO REPORT-LINE
+           MOVE DF-DEPT-HOLD TO RL-DEPT-CODE
            PERFORM 600-WRITE-A-LINE
 
+           PERFORM 650-WRITE-CSV-DETAIL
+
            MOVE 1 TO PROPER-SPACING
 
            ADD 1 TO DF-TOTAL-STUDENTS
            ADD 1 TO DF-CLASS-TOTAL
            ADD 1 TO DF-DEPT-TOTAL
+           ADD DF-TEST-AVERAGE TO DF-CLASS-AVG-TOTAL DF-DEPT-AVG-TOTAL
 
            MOVE ZEROS TO DF-TEST-AVERAGE
            MOVE ZEROS TO DF-TEST-TOTAL
@@ -318,6 +836,23 @@
            WRITE REPORT-LINE
                AFTER ADVANCING PROPER-SPACING
            .
+      *
+      *  650-WRITE-CSV-DETAIL WRITES THE SAME STUDENT OUT TO THE CSV
+      *  EXTRACT IN PARALLEL WITH THE PRINTED DETAIL LINE.
+       650-WRITE-CSV-DETAIL.
+
+           MOVE SR-DEPT-CODE TO CDL-DEPT-CODE
+           MOVE SR-CLASS-CODE TO CDL-CLASS-CODE
+           MOVE SR-NAME TO CDL-NAME
+           MOVE TS-TEST1 TO CDL-TEST1
+           MOVE TS-TEST2 TO CDL-TEST2
+           MOVE TS-TEST3 TO CDL-TEST3
+           MOVE TS-TEST4 TO CDL-TEST4
+           MOVE DF-TEST-AVERAGE TO CDL-AVERAGE
+           MOVE DF-GRADE TO CDL-GRADE
+           MOVE CSV-DETAIL-LINE TO CSV-LINE
+           WRITE CSV-LINE
+           .
 
        700-DEPT-BREAK.
 
@@ -328,17 +863,38 @@
            MOVE DF-DEPT-TOTAL TO DGL-DEPT-TOTAL
            
            MOVE DEPT-GROUP-LINE TO REPORT-LINE
-           
+           MOVE DF-DEPT-HOLD TO RL-DEPT-CODE
+
            MOVE 3 TO PROPER-SPACING
            PERFORM 600-WRITE-A-LINE
            MOVE 1 TO PROPER-SPACING
-           
+
+           PERFORM 720-WRITE-DEPT-HISTORY
+
            MOVE ZEROS TO DF-DEPT-TOTAL
            MOVE ZEROS TO DGL-DEPT-TOTAL
-           
+           MOVE ZEROS TO DF-DEPT-AVG-TOTAL
+
            MOVE SR-DEPT-CODE TO DF-DEPT-HOLD
 
        .
+      *
+      *  720-WRITE-DEPT-HISTORY APPENDS THIS DEPARTMENT'S TOTAL AND
+      *  AVERAGE GRADE TO THE HISTORY FILE SO BKTREND CAN CHART IT
+      *  AGAINST PAST TERMS.
+       720-WRITE-DEPT-HISTORY.
+
+           MOVE SPACES TO HISTORY-RECORD
+           MOVE WS-CURRENT-DATE TO HR-RUN-DATE
+           MOVE 'D' TO HR-LEVEL
+           MOVE DF-DEPT-HOLD TO HR-DEPT-CODE
+           MOVE SPACES TO HR-CLASS-CODE
+           MOVE DF-DEPT-TOTAL TO HR-TOTAL-STUDENTS
+           DIVIDE DF-DEPT-AVG-TOTAL BY DF-DEPT-TOTAL
+                  GIVING HR-AVERAGE-GRADE ROUNDED
+
+           WRITE HISTORY-RECORD
+       .
       *
        800-CLASS-BREAK.
       *handle class break here
@@ -347,22 +903,56 @@
            MOVE DF-CLASS-TOTAL TO CGL-CLASS-TOTAL
            
            MOVE CLASS-GROUP-LINE TO REPORT-LINE
-           
+           MOVE DF-DEPT-HOLD TO RL-DEPT-CODE
+
            MOVE 3 TO PROPER-SPACING
            PERFORM 600-WRITE-A-LINE
            MOVE 1 TO PROPER-SPACING
-           
+
+           PERFORM 820-WRITE-CLASS-HISTORY
+
            MOVE ZEROS TO DF-CLASS-TOTAL
            MOVE ZEROS TO CGL-CLASS-TOTAL
-           
+           MOVE ZEROS TO DF-CLASS-AVG-TOTAL
+
            MOVE SR-CLASS-CODE TO DF-CLASS-HOLD
 
           .
       *
+      *  820-WRITE-CLASS-HISTORY APPENDS THIS CLASS'S TOTAL AND
+      *  AVERAGE GRADE TO THE HISTORY FILE SO BKTREND CAN CHART IT
+      *  AGAINST PAST TERMS.
+       820-WRITE-CLASS-HISTORY.
+
+           MOVE SPACES TO HISTORY-RECORD
+           MOVE WS-CURRENT-DATE TO HR-RUN-DATE
+           MOVE 'C' TO HR-LEVEL
+           MOVE DF-DEPT-HOLD TO HR-DEPT-CODE
+           MOVE DF-CLASS-HOLD TO HR-CLASS-CODE
+           MOVE DF-CLASS-TOTAL TO HR-TOTAL-STUDENTS
+           DIVIDE DF-CLASS-AVG-TOTAL BY DF-CLASS-TOTAL
+                  GIVING HR-AVERAGE-GRADE ROUNDED
+
+           WRITE HISTORY-RECORD
+       .
+      *
 
+      *  900-END-OF-JOB-ROUTINE FLUSHES THE LAST CLASS AND THE LAST
+      *  DEPARTMENT'S GROUP LINES.  700-DEPT-BREAK ONLY FIRES ON A
+      *  DEPARTMENT CHANGE, SO WITHOUT THIS SECOND PERFORM THE FINAL
+      *  DEPARTMENT ON THE FILE NEVER GOT ITS GROUP LINE (OR, NOW,
+      *  ITS HISTORY RECORD) -- FIXED HERE SINCE THIS IS THE ONE
+      *  PARAGRAPH RESPONSIBLE FOR FLUSHING END-OF-FILE TOTALS.
+      *  FIRST-RECORD IS STILL 'YES' IF STUDENT-FILE HAD NO RECORDS
+      *  THIS RUN -- THEN THERE IS NO CLASS OR DEPARTMENT TO FLUSH,
+      *  AND DF-DEPT-TOTAL/DF-CLASS-TOTAL ARE STILL ZERO, SO SKIP
+      *  BOTH BREAKS RATHER THAN DIVIDE BY THEM.
        900-END-OF-JOB-ROUTINE.
-      *    CODE FOR LAST CONTROL LINE GOES HERE
-           PERFORM 800-CLASS-BREAK
+
+           IF FIRST-RECORD NOT = 'YES'
+               PERFORM 800-CLASS-BREAK
+               PERFORM 700-DEPT-BREAK
+           END-IF
 
            .
 
@@ -379,9 +969,42 @@
        1100-FINAL-ROUTINE.
 
            PERFORM 1000-PRINT-FINAL-TOTALS
+           PERFORM 1050-CLEAR-CHECKPOINT
+           PERFORM 1060-WRITE-AUDIT-RECORD
 
            CLOSE STUDENT-FILE
                  STUDENT-REPORT-FILE
+                 STUDENT-CSV-FILE
+                 HISTORY-FILE
+                 AUDIT-FILE
             STOP RUN
             .
+      *
+      *  1060-WRITE-AUDIT-RECORD APPENDS ONE ENTRY TO AUDIT-FILE EVERY
+      *  TIME THIS PROGRAM REACHES A CLEAN FINISH -- A NORMAL RUN, A
+      *  RESUMED RUN, OR A REPRINT ALIKE -- SO THERE IS A PERMANENT
+      *  RECORD OF WHO RAN THE REPORT, WHEN, HOW MANY PAGES IT
+      *  PRINTED, AND HOW MANY STUDENTS IT COVERED.
+       1060-WRITE-AUDIT-RECORD.
+
+           MOVE SPACES TO AUDIT-RECORD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO AR-RUN-DATE
+           MOVE WS-HOURS TO AR-HOURS
+           MOVE WS-MINUTES TO AR-MINUTES
+           MOVE WS-SECONDS TO AR-SECONDS
+           MOVE WS-OPERATOR-ID TO AR-OPERATOR-ID
+           MOVE PAGE-NO TO AR-PAGE-COUNT
+           MOVE DF-TOTAL-STUDENTS TO AR-TOTAL-STUDENTS
+
+           WRITE AUDIT-RECORD
+       .
+      *
+      *  1050-CLEAR-CHECKPOINT RUNS AFTER A CLEAN FINISH SO THE NEXT
+      *  RUN DOES NOT OFFER TO RESUME A JOB THAT ALREADY COMPLETED.
+       1050-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+       .
 
